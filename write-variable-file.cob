@@ -1,6 +1,9 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ-VARIABLE-FILE.
+       PROGRAM-ID. WRITE-VARIABLE-FILE.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * EXPORT DD_OUTFILE=output-file in sh before running write_file.exe
@@ -19,32 +22,45 @@
            88  OUTFILE-OK                         VALUE "00".
            88  OUTFILE-EOF                        VALUE "10".
        01  OUTFILE-SIZE                           PIC 9(5).
+       77  WS-SOURCE-DATA                          PIC X(32).
+       77  WS-FSTAT-MESSAGE                        PIC X(60).
+       77  WS-FSTAT-IS-ERROR                       PIC X(01).
        PROCEDURE DIVISION.
        0000-MAIN.
            OPEN OUTPUT OUTFILE.
 
-      * it is important to set the length first, and then fill in the record
-           MOVE 10 TO OUTFILE-SIZE.
-           MOVE "12345678901234" TO OUTFILE-RECORD.
-           WRITE OUTFILE-RECORD.
-           DISPLAY OUTFILE-STATUS.
+      * OUTFILE-SIZE is derived from the trimmed source data below, so
+      * it can never drift out of step with what actually gets moved
+      * into OUTFILE-RECORD.
+           MOVE "1234567890" TO WS-SOURCE-DATA.
+           PERFORM 0100-WRITE-RECORD.
+
+           MOVE "12345678901234" TO WS-SOURCE-DATA.
+           PERFORM 0100-WRITE-RECORD.
+
+           MOVE "123" TO WS-SOURCE-DATA.
+           PERFORM 0100-WRITE-RECORD.
+
+           MOVE "123456" TO WS-SOURCE-DATA.
+           PERFORM 0100-WRITE-RECORD.
 
-           MOVE 14 TO OUTFILE-SIZE.
-           MOVE "12345678901234" TO OUTFILE-RECORD.
-           WRITE OUTFILE-RECORD.
-           DISPLAY OUTFILE-STATUS.
-           
-           MOVE 3 TO OUTFILE-SIZE.
-           MOVE "12345678901234" TO OUTFILE-RECORD.
-           WRITE OUTFILE-RECORD.
-           DISPLAY OUTFILE-STATUS.
-           
-           MOVE 6 TO OUTFILE-SIZE.
-           MOVE "12345678901234" TO OUTFILE-RECORD.
-           WRITE OUTFILE-RECORD.
-           DISPLAY OUTFILE-STATUS.
-           
            CLOSE OUTFILE.
+           GO TO 9999-EXIT.
+
+       0100-WRITE-RECORD.
+           COMPUTE OUTFILE-SIZE = LENGTH(TRIM(WS-SOURCE-DATA)).
+           MOVE WS-SOURCE-DATA(1:OUTFILE-SIZE)
+               TO OUTFILE-RECORD(1:OUTFILE-SIZE).
+           WRITE OUTFILE-RECORD.
+           CALL "FSTATMSG" USING OUTFILE-STATUS WS-FSTAT-MESSAGE
+               WS-FSTAT-IS-ERROR.
+           DISPLAY OUTFILE-SIZE " " WS-FSTAT-MESSAGE " (STATUS "
+                   OUTFILE-STATUS ")".
+           IF WS-FSTAT-IS-ERROR = "Y"
+               CLOSE OUTFILE
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
 
        9999-EXIT.
            STOP RUN.
