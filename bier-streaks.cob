@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIER-STREAKS.
+      * cobc -x -Wall bier-streaks.cob -I copybooks -T bier-streaks.lst
+      *
+      * walks BIER.FILE and reports the longest run of consecutive
+      * days with at least one entry, and the longest dry streak in
+      * between, using the date already broken out in BIER-RECORD,
+      * for the calling user's own BIER-USER-ID only - BIER.FILE is
+      * shared, so mixing every drinker's entries together would
+      * paper over one person's dry days with another's entries.
+      *
+      * scope: only the live generation of BIER.FILE is read, so a
+      * streak spanning a monthly rollover boundary (see bier.cob's
+      * rollover) will not be seen as continuous - this reports on
+      * the current period only.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIER ASSIGN TO "BIER.FILE"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS BIER-TIMESTAMP-NUMERIC
+               FILE STATUS IS FILE-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIER.
+       COPY "bierrec.cpy".
+       WORKING-STORAGE SECTION.
+       77  FILE-STAT                               PIC X(02).
+       77  WS-FSTAT-MESSAGE                       PIC X(60).
+       77  WS-FSTAT-IS-ERROR                      PIC X(01).
+       77  WS-FIRST-RECORD-SW                     PIC X(01) VALUE "Y".
+           88  WS-FIRST-RECORD                    VALUE "Y".
+       77  WS-PREV-DAY-NUMBER                     PIC S9(09).
+       77  WS-THIS-DAY-NUMBER                     PIC S9(09).
+       77  WS-DAY-GAP                             PIC S9(09).
+       77  WS-WET-STREAK                          PIC 9(05) VALUE 0.
+       77  WS-LONGEST-WET-STREAK                  PIC 9(05) VALUE 0.
+       77  WS-DRY-STREAK                          PIC 9(05) VALUE 0.
+       77  WS-LONGEST-DRY-STREAK                  PIC 9(05) VALUE 0.
+       77  WS-RECORD-COUNT                        PIC 9(07) VALUE 0.
+       77  WS-USER-ID                             PIC X(08).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0005-GET-IDENTITY.
+           OPEN INPUT BIER.
+           IF FILE-STAT NOT = "00"
+               CALL "FSTATMSG" USING FILE-STAT WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "BIER.FILE COULD NOT BE OPENED: "
+                       WS-FSTAT-MESSAGE " (STATUS " FILE-STAT ")"
+                       UPON TERM
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 0020-READ-FILE
+               UNTIL FILE-STAT = "10".
+           CLOSE BIER.
+           IF WS-WET-STREAK > WS-LONGEST-WET-STREAK
+               MOVE WS-WET-STREAK TO WS-LONGEST-WET-STREAK
+           END-IF.
+           PERFORM 0300-DISPLAY-REPORT.
+           GO TO 9999-EXIT.
+       0005-GET-IDENTITY.
+           MOVE SPACES TO WS-USER-ID.
+           DISPLAY "BIER_USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+           IF WS-USER-ID = SPACES
+               DISPLAY "USER" UPON ENVIRONMENT-NAME
+               ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE
+           END-IF.
+           IF WS-USER-ID = SPACES
+               MOVE "UNKNOWN" TO WS-USER-ID
+           END-IF.
+       0020-READ-FILE.
+           READ BIER NEXT RECORD
+               AT END
+                   MOVE "10" TO FILE-STAT
+               NOT AT END
+                   IF BIER-USER-ID = WS-USER-ID
+                       PERFORM 0100-TALLY-DAY
+                   END-IF
+           END-READ.
+       0100-TALLY-DAY.
+           ADD 1 TO WS-RECORD-COUNT.
+           COMPUTE WS-THIS-DAY-NUMBER =
+                   FUNCTION INTEGER-OF-DATE(BIER-DATE-NUMERIC).
+           IF WS-FIRST-RECORD
+               MOVE "N" TO WS-FIRST-RECORD-SW
+               MOVE 1 TO WS-WET-STREAK
+           ELSE
+               COMPUTE WS-DAY-GAP =
+                       WS-THIS-DAY-NUMBER - WS-PREV-DAY-NUMBER
+               EVALUATE TRUE
+                   WHEN WS-DAY-GAP = 0
+                       CONTINUE
+                   WHEN WS-DAY-GAP = 1
+                       ADD 1 TO WS-WET-STREAK
+                       IF WS-DRY-STREAK > WS-LONGEST-DRY-STREAK
+                           MOVE WS-DRY-STREAK TO WS-LONGEST-DRY-STREAK
+                       END-IF
+                       MOVE 0 TO WS-DRY-STREAK
+                   WHEN OTHER
+                       IF WS-WET-STREAK > WS-LONGEST-WET-STREAK
+                           MOVE WS-WET-STREAK TO WS-LONGEST-WET-STREAK
+                       END-IF
+                       MOVE 1 TO WS-WET-STREAK
+                       COMPUTE WS-DRY-STREAK = WS-DAY-GAP - 1
+                       IF WS-DRY-STREAK > WS-LONGEST-DRY-STREAK
+                           MOVE WS-DRY-STREAK TO WS-LONGEST-DRY-STREAK
+                       END-IF
+                       MOVE 0 TO WS-DRY-STREAK
+               END-EVALUATE
+           END-IF.
+           MOVE WS-THIS-DAY-NUMBER TO WS-PREV-DAY-NUMBER.
+       0300-DISPLAY-REPORT.
+           DISPLAY "BIER STREAK ANALYSIS FOR " TRIM(WS-USER-ID)
+                   UPON TERM.
+           DISPLAY "---------------------" UPON TERM.
+           DISPLAY "RECORDS SCANNED       : " WS-RECORD-COUNT UPON TERM.
+           DISPLAY "LONGEST DRINKING RUN  : "
+                   WS-LONGEST-WET-STREAK " DAYS" UPON TERM.
+           DISPLAY "LONGEST DRY STREAK    : "
+                   WS-LONGEST-DRY-STREAK " DAYS" UPON TERM.
+       9999-EXIT.
+           STOP RUN.
