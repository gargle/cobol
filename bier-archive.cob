@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIER-ARCHIVE.
+      * cobc -x -Wall bier-archive.cob fstatmsg.cob -I copybooks
+      *                                             -T bier-archive.lst
+      *
+      * moves BIER-RECORDs older than BCTL-PURGE-DAYS off to a history
+      * file and rewrites BIER.FILE with only the recent entries, so
+      * the live file doesn't grow without bound between one monthly
+      * rollover and the next.
+      *
+      * scope: only the live generation of BIER.FILE is purged. with
+      * BCTL-PURGE-DAYS set wider than the rollover interval, nothing
+      * in the live file is ever old enough to qualify, since rollover
+      * already archives each period off on its own schedule; this
+      * only does real work if BCTL-PURGE-DAYS is set shorter than
+      * that interval, or against an archived BIER.FILE.YYYYMM run
+      * directly.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIER ASSIGN TO "BIER.FILE"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS BIER-TIMESTAMP-NUMERIC
+               FILE STATUS IS FILE-STAT.
+           SELECT BIER-CONTROL ASSIGN TO "BIER.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-STAT.
+           SELECT BIER-NEW ASSIGN TO "BIER.FILE.NEW"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS NEW-BIER-TIMESTAMP-NUMERIC
+               FILE STATUS IS NEW-STAT.
+           SELECT BIER-HISTORY ASSIGN TO "BIER.HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STAT.
+           SELECT BIER-LOCK ASSIGN TO "BIER.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS LOCK-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIER.
+       COPY "bierrec.cpy".
+       FD  BIER-CONTROL.
+       COPY "bierctl.cpy".
+       FD  BIER-NEW.
+       01  NEW-BIER-RECORD.
+           03  NEW-BIER-TIMESTAMP-NUMERIC          PIC 9(14).
+           03  NEW-BIER-USER-ID                    PIC X(08).
+           03  NEW-BIER-BEVERAGE-TYPE               PIC X(16).
+       FD  BIER-HISTORY.
+       01  HISTORY-RECORD                         PIC X(80).
+       FD  BIER-LOCK.
+       01  LOCK-RECORD                            PIC X(20).
+       WORKING-STORAGE SECTION.
+       77  FILE-STAT                               PIC X(02).
+       77  CTL-STAT                                PIC X(02).
+       77  NEW-STAT                                PIC X(02).
+       77  HIST-STAT                               PIC X(02).
+       77  LOCK-STAT                                PIC X(02).
+       77  WS-FSTAT-MESSAGE                       PIC X(60).
+       77  WS-FSTAT-IS-ERROR                      PIC X(01).
+       77  WS-LOCK-RETRY                          PIC 9(02).
+       77  WS-LOCK-ACQUIRED-SW                    PIC X(01) VALUE "N".
+           88  WS-LOCK-OK                         VALUE "Y".
+       77  WS-CUTOFF-DAYS                         PIC S9(09).
+       77  WS-TODAY-DAYS                          PIC S9(09).
+       77  WS-RECORD-DAYS                         PIC S9(09).
+       77  WS-KEPT-COUNT                          PIC 9(07) VALUE 0.
+       77  WS-ARCHIVED-COUNT                      PIC 9(07) VALUE 0.
+       01  WS-TODAY-DATE-DATA.
+           03  WS-TODAY-DATE                      PIC 9(08).
+           03  FILLER                              PIC X(18).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0003-READ-CONTROL.
+           PERFORM 0004-ACQUIRE-LOCK.
+           MOVE CURRENT-DATE TO WS-TODAY-DATE-DATA.
+           COMPUTE WS-TODAY-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE).
+           COMPUTE WS-CUTOFF-DAYS = WS-TODAY-DAYS - BCTL-PURGE-DAYS.
+           OPEN INPUT BIER.
+           IF FILE-STAT NOT = "00"
+               PERFORM 0900-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT BIER-NEW.
+           OPEN OUTPUT BIER-HISTORY.
+           PERFORM 0020-READ-FILE
+               UNTIL FILE-STAT = "10".
+           CLOSE BIER.
+           CLOSE BIER-NEW.
+           CLOSE BIER-HISTORY.
+           CALL "SYSTEM" USING "mv BIER.FILE.NEW BIER.FILE".
+           IF RETURN-CODE NOT = 0
+               DISPLAY "COULD NOT SWAP IN BIER.FILE.NEW (RC="
+                       RETURN-CODE "), BIER.FILE IS UNCHANGED - RERUN"
+                       UPON TERM
+               PERFORM 0095-RELEASE-LOCK
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           DISPLAY WS-KEPT-COUNT " RECORDS KEPT ON BIER.FILE" UPON TERM.
+           DISPLAY WS-ARCHIVED-COUNT " RECORDS MOVED TO BIER.HIST"
+                   UPON TERM.
+           PERFORM 0095-RELEASE-LOCK.
+           GO TO 9999-EXIT.
+       0003-READ-CONTROL.
+      *    default used when there is no BIER.CTL on the shared drive
+           MOVE 365 TO BCTL-PURGE-DAYS.
+           OPEN INPUT BIER-CONTROL.
+           IF CTL-STAT = "00"
+               READ BIER-CONTROL
+                   AT END CONTINUE
+               END-READ
+               CLOSE BIER-CONTROL
+           END-IF.
+       0004-ACQUIRE-LOCK.
+      *    held for the rest of the run so this purge can't collide
+      *    with a live BIER run or another archive/undo/round job
+           MOVE 0 TO WS-LOCK-RETRY.
+           MOVE "N" TO WS-LOCK-ACQUIRED-SW.
+           PERFORM 0004-LOCK-ATTEMPT
+               UNTIL WS-LOCK-OK OR WS-LOCK-RETRY > 10.
+           IF NOT WS-LOCK-OK
+               DISPLAY "BIER.FILE IS LOCKED BY ANOTHER RUN, GIVING UP"
+                   UPON TERM
+               MOVE 8 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+       0004-LOCK-ATTEMPT.
+           OPEN EXTEND BIER-LOCK.
+           IF LOCK-STAT = "35"
+               CLOSE BIER-LOCK
+               OPEN OUTPUT BIER-LOCK
+           END-IF.
+           IF LOCK-STAT = "00"
+               MOVE "ARCHIVE" TO LOCK-RECORD
+               WRITE LOCK-RECORD
+               MOVE "Y" TO WS-LOCK-ACQUIRED-SW
+           ELSE
+               ADD 1 TO WS-LOCK-RETRY
+               CALL "SYSTEM" USING "sleep 1"
+           END-IF.
+       0095-RELEASE-LOCK.
+           CLOSE BIER-LOCK.
+           CALL "SYSTEM" USING "rm -f BIER.LCK".
+       0020-READ-FILE.
+           READ BIER NEXT RECORD
+               AT END
+                   MOVE "10" TO FILE-STAT
+               NOT AT END
+                   PERFORM 0100-SORT-RECORD
+           END-READ.
+       0100-SORT-RECORD.
+           COMPUTE WS-RECORD-DAYS =
+                   FUNCTION INTEGER-OF-DATE(BIER-DATE-NUMERIC).
+           IF WS-RECORD-DAYS < WS-CUTOFF-DAYS
+               PERFORM 0110-ARCHIVE-RECORD
+           ELSE
+               PERFORM 0120-KEEP-RECORD
+           END-IF.
+       0110-ARCHIVE-RECORD.
+           STRING BIER-TIMESTAMP-NUMERIC DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   TRIM(BIER-USER-ID) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   TRIM(BIER-BEVERAGE-TYPE) DELIMITED BY SIZE
+               INTO HISTORY-RECORD.
+           WRITE HISTORY-RECORD.
+           ADD 1 TO WS-ARCHIVED-COUNT.
+       0120-KEEP-RECORD.
+           MOVE BIER-TIMESTAMP-NUMERIC TO NEW-BIER-TIMESTAMP-NUMERIC.
+           MOVE BIER-USER-ID TO NEW-BIER-USER-ID.
+           MOVE BIER-BEVERAGE-TYPE TO NEW-BIER-BEVERAGE-TYPE.
+           WRITE NEW-BIER-RECORD
+               INVALID KEY
+                   PERFORM 0900-NEW-FILE-ERROR
+           END-WRITE.
+           ADD 1 TO WS-KEPT-COUNT.
+       0900-FILE-ERROR.
+           CALL "FSTATMSG" USING FILE-STAT WS-FSTAT-MESSAGE
+               WS-FSTAT-IS-ERROR.
+           DISPLAY "BIER.FILE ERROR: " WS-FSTAT-MESSAGE " (STATUS "
+                   FILE-STAT ")" UPON TERM.
+           PERFORM 0095-RELEASE-LOCK.
+           MOVE 16 TO RETURN-CODE.
+           GO TO 9999-EXIT.
+       0900-NEW-FILE-ERROR.
+           CALL "FSTATMSG" USING NEW-STAT WS-FSTAT-MESSAGE
+               WS-FSTAT-IS-ERROR.
+           DISPLAY "BIER.FILE.NEW ERROR: " WS-FSTAT-MESSAGE " (STATUS "
+                   NEW-STAT ")" UPON TERM.
+           PERFORM 0095-RELEASE-LOCK.
+           MOVE 16 TO RETURN-CODE.
+           GO TO 9999-EXIT.
+       9999-EXIT.
+           STOP RUN.
