@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIER-EXPORT.
+      * cobc -x -Wall bier-export.cob -I copybooks -T bier-export.lst
+      *
+      * dumps BIER.FILE out as a comma-delimited line sequential file
+      * (BIER.CSV) so the log can be handed to a spreadsheet.
+      *
+      * scope: only the live generation of BIER.FILE is exported.
+      * entries from prior periods already archived off to
+      * BIER.FILE.YYYYMM by bier.cob's monthly rollover are not
+      * included - export before rollover, or rerun against a given
+      * BIER.FILE.YYYYMM generation to pull an archived month.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIER ASSIGN TO "BIER.FILE"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS BIER-TIMESTAMP-NUMERIC
+               FILE STATUS IS FILE-STAT.
+           SELECT BIER-CSV ASSIGN TO "BIER.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIER.
+       COPY "bierrec.cpy".
+       FD  BIER-CSV.
+       01  CSV-RECORD                             PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  FILE-STAT                               PIC X(02).
+       77  CSV-STAT                                PIC X(02).
+       77  WS-FSTAT-MESSAGE                       PIC X(60).
+       77  WS-FSTAT-IS-ERROR                      PIC X(01).
+       77  WS-ROW-COUNT                           PIC 9(07) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT BIER.
+           IF FILE-STAT NOT = "00"
+               CALL "FSTATMSG" USING FILE-STAT WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "BIER.FILE COULD NOT BE OPENED: "
+                       WS-FSTAT-MESSAGE " (STATUS " FILE-STAT ")"
+                       UPON TERM
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT BIER-CSV.
+           STRING "TIMESTAMP,DATE,TIME,USER,BEVERAGE" DELIMITED BY SIZE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+           PERFORM 0020-READ-FILE
+               UNTIL FILE-STAT = "10".
+           CLOSE BIER.
+           CLOSE BIER-CSV.
+           DISPLAY WS-ROW-COUNT " ROWS EXPORTED TO BIER.CSV" UPON TERM.
+           GO TO 9999-EXIT.
+       0020-READ-FILE.
+           READ BIER NEXT RECORD
+               AT END
+                   MOVE "10" TO FILE-STAT
+               NOT AT END
+                   PERFORM 0200-WRITE-CSV-ROW
+           END-READ.
+       0200-WRITE-CSV-ROW.
+           STRING BIER-TIMESTAMP-NUMERIC DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   BIER-DATE-NUMERIC DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   BIER-TIME-NUMERIC DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TRIM(BIER-USER-ID) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TRIM(BIER-BEVERAGE-TYPE) DELIMITED BY SIZE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+           ADD 1 TO WS-ROW-COUNT.
+       9999-EXIT.
+           STOP RUN.
