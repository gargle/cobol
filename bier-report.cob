@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIER-REPORT.
+      * cobc -x -Wall bier-report.cob -I copybooks -T bier-report.lst
+      *
+      * rolls up BIER.FILE by year and month instead of making you
+      * run BIER.COB over and over and eyeball the console output.
+      *
+      * scope: only the live generation of BIER.FILE is read. once
+      * bier.cob's monthly rollover has archived a prior period off to
+      * BIER.FILE.YYYYMM, that period no longer shows up here - run
+      * this report before rollover, or point SELECT BIER at a given
+      * BIER.FILE.YYYYMM generation to report on an archived month.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIER ASSIGN TO "BIER.FILE"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS BIER-TIMESTAMP-NUMERIC
+               FILE STATUS IS FILE-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIER.
+       COPY "bierrec.cpy".
+       WORKING-STORAGE SECTION.
+       01  MONTH-TOTALS-TABLE.
+           03  MONTH-TOTALS OCCURS 120 TIMES
+                   ASCENDING KEY IS MT-PERIOD INDEXED BY MT-IDX.
+               05  MT-PERIOD                      PIC 9(06).            YYYYMM
+               05  MT-COUNT                       PIC 9(05).
+       77  WS-TABLE-COUNT                         PIC 9(03) VALUE 0.
+       77  WS-PERIOD                               PIC 9(06).
+       77  WS-SEARCH-IDX                          PIC 9(03).
+       77  WS-FOUND-SW                            PIC X(01).
+           88  WS-FOUND-YES                       VALUE "Y".
+       77  FILE-STAT                               PIC X(02).
+       77  WS-FSTAT-MESSAGE                       PIC X(60).
+       77  WS-FSTAT-IS-ERROR                      PIC X(01).
+       77  WS-GRAND-TOTAL                         PIC 9(07) VALUE 0.
+       01  WS-PERIOD-OUT.
+           03  WS-PERIOD-YEAR-OUT                 PIC 9(04).
+           03  FILLER                             PIC X(01) VALUE "-".
+           03  WS-PERIOD-MONTH-OUT                 PIC 9(02).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT BIER.
+           IF FILE-STAT NOT = "00"
+               CALL "FSTATMSG" USING FILE-STAT WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "BIER.FILE COULD NOT BE OPENED: "
+                       WS-FSTAT-MESSAGE " (STATUS " FILE-STAT ")"
+                       UPON TERM
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 0020-READ-FILE
+               UNTIL FILE-STAT = "10".
+           CLOSE BIER.
+           PERFORM 0300-DISPLAY-REPORT.
+           GO TO 9999-EXIT.
+       0020-READ-FILE.
+           READ BIER NEXT RECORD
+               AT END
+                   MOVE "10" TO FILE-STAT
+               NOT AT END
+                   PERFORM 0100-TALLY-MONTH
+           END-READ.
+       0100-TALLY-MONTH.
+           COMPUTE WS-PERIOD = (BIER-DATE-YEAR * 100) + BIER-DATE-MONTH.
+           PERFORM 0110-FIND-MONTH.
+           IF WS-FOUND-YES
+               ADD 1 TO MT-COUNT(MT-IDX)
+           ELSE
+               IF WS-TABLE-COUNT > 119
+                   DISPLAY "MONTH-TOTALS TABLE IS FULL AT 120 PERIODS, "
+                           "CANNOT ADD " WS-PERIOD UPON TERM
+                   CLOSE BIER
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 9999-EXIT
+               END-IF
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE WS-PERIOD TO MT-PERIOD(WS-TABLE-COUNT)
+               MOVE 1 TO MT-COUNT(WS-TABLE-COUNT)
+           END-IF.
+           ADD 1 TO WS-GRAND-TOTAL.
+       0110-FIND-MONTH.
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE 1 TO WS-SEARCH-IDX.
+           PERFORM 0115-FIND-MONTH-STEP
+               UNTIL WS-SEARCH-IDX > WS-TABLE-COUNT OR WS-FOUND-YES.
+       0115-FIND-MONTH-STEP.
+           IF MT-PERIOD(WS-SEARCH-IDX) = WS-PERIOD
+               MOVE "Y" TO WS-FOUND-SW
+               MOVE WS-SEARCH-IDX TO MT-IDX
+           ELSE
+               ADD 1 TO WS-SEARCH-IDX
+           END-IF.
+       0300-DISPLAY-REPORT.
+           DISPLAY "MONTHLY BIER CONSUMPTION REPORT" UPON TERM.
+           DISPLAY "-------------------------------" UPON TERM.
+           MOVE 1 TO WS-SEARCH-IDX.
+           PERFORM 0310-DISPLAY-MONTH-LINE
+               UNTIL WS-SEARCH-IDX > WS-TABLE-COUNT.
+           DISPLAY "-------------------------------" UPON TERM.
+           DISPLAY "TOTAL: " WS-GRAND-TOTAL UPON TERM.
+       0310-DISPLAY-MONTH-LINE.
+           COMPUTE WS-PERIOD-YEAR-OUT = MT-PERIOD(WS-SEARCH-IDX) / 100.
+           COMPUTE WS-PERIOD-MONTH-OUT =
+                   MT-PERIOD(WS-SEARCH-IDX) -
+                   (WS-PERIOD-YEAR-OUT * 100).
+           DISPLAY WS-PERIOD-OUT ": " MT-COUNT(WS-SEARCH-IDX) UPON TERM.
+           ADD 1 TO WS-SEARCH-IDX.
+       9999-EXIT.
+           STOP RUN.
