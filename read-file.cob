@@ -1,31 +1,167 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-FILE.
+      * cobc -x -Wall read-file.cob -T read-file.lst
+      *
+      * usage: read-file [layout] [filter]
+      *   layout defaults to STANDARD (80); see WS-KNOWN-LAYOUTS for
+      *   the other widths this feed reader knows about.  filter, if
+      *   given, limits the DISPLAY to records containing that text
+      *   and is counted separately from the overall line count.
+      *   a checkpoint is written every WS-CHECKPOINT-INTERVAL records
+      *   so a killed overnight run can resume instead of starting
+      *   from record one.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * EXPORT DD_INFILE=input-file in sh before running read_file.exe
+      * LINE SEQUENTIAL, not SEQUENTIAL, same as READ-VARIABLE-FILE and
+      * VARCOPY use for feeds of this kind - these are newline-delimited
+      * text drops off the shared drive, not fixed/blocked mainframe
+      * datasets, and the narrower layouts (NARROW at 64 bytes) would
+      * otherwise have to be padded out to the widest record length.
            SELECT INFILE ASSIGN TO "DD_INFILE"
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "READFILE.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKP-STAT.
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
        01  RECORDIN.
-           02  FILLER                             PIC X(64).
+           02  FILLER                             PIC X(256).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE.
+           03  CKP-LINE-COUNTER                   PIC 9(07).
+           03  CKP-MATCH-COUNTER                  PIC 9(07).
        WORKING-STORAGE SECTION.
-       77  WS-NAME                                PIC X(64).
-       77  WS-LINE-COUNTER                        PIC 99.
+       01  WS-KNOWN-LAYOUTS.
+           03  FILLER                             PIC X(16)
+                   VALUE "NARROW  00064   ".
+           03  FILLER                             PIC X(16)
+                   VALUE "STANDARD00080   ".
+           03  FILLER                             PIC X(16)
+                   VALUE "WIDE    00128   ".
+           03  FILLER                             PIC X(16)
+                   VALUE "EXTRACT 00256   ".
+       01  LAYOUT-TABLE REDEFINES WS-KNOWN-LAYOUTS.
+           03  LAYOUT-ENTRY OCCURS 4 TIMES INDEXED BY LT-IDX.
+               05  LT-NAME                        PIC X(08).
+               05  LT-LENGTH                      PIC 9(05).
+               05  FILLER                         PIC X(03).
+       77  WS-NAME                                PIC X(256).
+       77  WS-LINE-COUNTER                        PIC 9(07).
+       77  WS-MATCH-COUNTER                       PIC 9(07).
+       77  WS-LINE-MATCHES                        PIC 9(05).
+       77  WS-RECORD-LENGTH                       PIC 9(05) VALUE 80.
+       77  WS-ARG-LAYOUT                          PIC X(08).
+       77  WS-ARG-FILTER                          PIC X(64).
+       77  WS-FILTER                              PIC X(64).
+       77  WS-CHECKPOINT-INTERVAL                 PIC 9(05) VALUE 1000.
+       77  WS-SKIP-TARGET                         PIC 9(07) VALUE 0.
+       77  WS-SKIP-COUNTER                        PIC 9(07) VALUE 0.
+       77  CKP-STAT                                PIC X(02).
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0005-GET-ARGUMENTS.
+           PERFORM 0006-LOOKUP-LAYOUT.
+           PERFORM 0007-READ-CHECKPOINT.
            OPEN INPUT INFILE.
-           MOVE 0 TO WS-LINE-COUNTER.
+           MOVE WS-SKIP-TARGET TO WS-LINE-COUNTER.
+           MOVE 0 TO WS-SKIP-COUNTER.
+           PERFORM 0008-SKIP-FORWARD
+               UNTIL WS-SKIP-COUNTER >= WS-SKIP-TARGET.
        0010-READ-FILE.
            READ INFILE AT END GO 0020-READ-FILE.
-           MOVE RECORDIN TO WS-NAME.
-           DISPLAY WS-LINE-COUNTER " " WS-NAME "<".
+           MOVE SPACES TO WS-NAME.
+           MOVE RECORDIN(1:WS-RECORD-LENGTH) TO
+               WS-NAME(1:WS-RECORD-LENGTH).
+           IF WS-FILTER = SPACES
+               DISPLAY WS-LINE-COUNTER " " WS-NAME "<"
+           ELSE
+               PERFORM 0030-CHECK-FILTER
+           END-IF.
            ADD 1 TO WS-LINE-COUNTER.
+           IF FUNCTION MOD(WS-LINE-COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0040-WRITE-CHECKPOINT
+           END-IF.
            GO TO 0010-READ-FILE.
        0020-READ-FILE.
            CLOSE INFILE.
            DISPLAY WS-LINE-COUNTER " LINES READ.".
+           IF WS-FILTER NOT = SPACES
+               DISPLAY WS-MATCH-COUNTER " LINES MATCHED """
+                       FUNCTION TRIM(WS-FILTER) """."
+           END-IF.
+      *    the run finished the file normally, so the checkpoint is
+      *    stale now - clear it or the next, unrelated run would skip
+      *    forward into the middle of its own file
+           CALL "SYSTEM" USING "rm -f READFILE.CKP".
+           GO TO 9999-EXIT.
+       0005-GET-ARGUMENTS.
+           MOVE 0 TO WS-MATCH-COUNTER.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG-LAYOUT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-LAYOUT
+           END-ACCEPT.
+           IF WS-ARG-LAYOUT = SPACES
+               MOVE "STANDARD" TO WS-ARG-LAYOUT
+           END-IF.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG-FILTER FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-FILTER
+           END-ACCEPT.
+           MOVE WS-ARG-FILTER TO WS-FILTER.
+       0006-LOOKUP-LAYOUT.
+           MOVE 1 TO LT-IDX.
+           PERFORM 0006-LOOKUP-LAYOUT-STEP
+               UNTIL LT-IDX > 4.
+       0006-LOOKUP-LAYOUT-STEP.
+           IF LT-NAME(LT-IDX) = WS-ARG-LAYOUT
+               MOVE LT-LENGTH(LT-IDX) TO WS-RECORD-LENGTH
+               SET LT-IDX TO 5
+           ELSE
+               SET LT-IDX UP BY 1
+           END-IF.
+       0007-READ-CHECKPOINT.
+      *    the match count rides along with the line count so a
+      *    resumed run's "N LINES MATCHED" total still covers the
+      *    whole file, not just the remainder read after the resume
+           MOVE 0 TO WS-SKIP-TARGET.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKP-STAT = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKP-LINE-COUNTER TO WS-SKIP-TARGET
+                       MOVE CKP-MATCH-COUNTER TO WS-MATCH-COUNTER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0008-SKIP-FORWARD.
+           READ INFILE AT END
+               MOVE WS-SKIP-TARGET TO WS-SKIP-COUNTER
+           END-READ.
+           ADD 1 TO WS-SKIP-COUNTER.
+       0030-CHECK-FILTER.
+      *    the filter may occur anywhere in the record, so tally
+      *    occurrences rather than just comparing the leading bytes
+           MOVE 0 TO WS-LINE-MATCHES.
+           INSPECT WS-NAME TALLYING WS-LINE-MATCHES
+               FOR ALL FUNCTION TRIM(WS-FILTER).
+           IF WS-LINE-MATCHES > 0
+               DISPLAY WS-LINE-COUNTER " " WS-NAME "<"
+               ADD 1 TO WS-MATCH-COUNTER
+           END-IF.
+       0040-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-LINE-COUNTER TO CKP-LINE-COUNTER.
+           MOVE WS-MATCH-COUNTER TO CKP-MATCH-COUNTER.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
        9999-EXIT.
            STOP RUN.
