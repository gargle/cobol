@@ -1,6 +1,10 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BIER.
-      * cobc -x -Wall bier.cob -T bier.lst -Xref
+      * cobc -x -Wall bier.cob fstatmsg.cob -I copybooks -T bier.lst
+      *
+      * usage: bier [BACKDATE timestamp]
+      *   BACKDATE lets you log a beer against an earlier YYYYMMDDHHMMSS
+      *   timestamp instead of right now, for a missed entry.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -10,24 +14,42 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BIER ASSIGN TO "BIER.FILE"
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BIER-TIMESTAMP-NUMERIC
                FILE STATUS IS FILE-STAT.
+           SELECT BIER-CONTROL ASSIGN TO "BIER.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-STAT.
+           SELECT BIER-TRAILER ASSIGN TO "BIER.TRL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BTRL-USER-ID
+               FILE STATUS IS TRL-STAT.
+           SELECT BIER-PERIOD ASSIGN TO "BIER.PRD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRD-STAT.
+           SELECT BIER-ALERT ASSIGN TO "BIER.ALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-STAT.
+           SELECT BIER-LOCK ASSIGN TO "BIER.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS LOCK-STAT.
        DATA DIVISION.
        FILE SECTION.
        FD  BIER.
-       01  BIER-RECORD.
-           03  BIER-TIMESTAMP-NUMERIC             PIC 9(14).            is a date in 8 positions and a
-           03  FILLER REDEFINES BIER-TIMESTAMP-NUMERIC.                 time in 6 positions
-               05  BIER-DATE-NUMERIC              PIC 9(08).            the date is in the YYYYMMDD
-               05  BIER-DATE REDEFINES BIER-DATE-NUMERIC.               format
-                   07  BIER-DATE-YEAR             PIC 9(04).
-                   07  BIER-DATE-MONTH            PIC 9(02).
-                   07  BIER-DATE-DAY              PIC 9(02).
-               05  BIER-TIME-NUMERIC              PIC 9(06).            while the time is HHMMSS
-               05  BIER-TIME REDEFINES BIER-TIME-NUMERIC.               format
-                   07  BIER-TIME-HOURS            PIC 9(02).
-                   07  BIER-TIME-MINUTES          PIC 9(02).
-                   07  BIER-TIME-SECONDS          PIC 9(02).
+       COPY "bierrec.cpy".
+       FD  BIER-CONTROL.
+       COPY "bierctl.cpy".
+       FD  BIER-TRAILER.
+       COPY "biertrl.cpy".
+       FD  BIER-PERIOD.
+       COPY "bierprd.cpy".
+       FD  BIER-ALERT.
+       01  ALERT-RECORD                           PIC X(80).
+       FD  BIER-LOCK.
+       01  LOCK-RECORD                            PIC X(20).
        WORKING-STORAGE SECTION.
        01  WS-CURRENT-DATE-DATA.                                        is a date in 8 positions and a
            03  WS-CURRENT-DATE                    PIC 9(08).            time in 8 positions
@@ -44,61 +66,444 @@
        01  FILLER REDEFINES WS-CURRENT-DATE-DATA.                       we won't bother with the
            03  WS-CURRENT-TIMESTAMP-NUMERIC       PIC 9(14).            milliseconds
            03  FILLER                             PIC 9(02).
-       77  WS-CURRENT-TIMESTAMP-DIFF              PIC 9(14).            no milliseconds when compared
-       77  WS-BIER-COUNTER                        PIC 9(02).
+       01  WS-PREV-TIMESTAMP-DATA.                                      the prior entry's timestamp,
+           03  WS-PREV-TIMESTAMP                  PIC 9(14).            kept off to the side so the
+           03  FILLER REDEFINES WS-PREV-TIMESTAMP.                      trailer can be reset for a
+               05  WS-PREV-DATE-NUMERIC           PIC 9(08).             new day/period before we're
+               05  WS-PREV-TIME-NUMERIC           PIC 9(06).             done needing the old value
+               05  FILLER REDEFINES WS-PREV-TIME-NUMERIC.
+                   07  WS-PREV-HOURS              PIC 9(02).
+                   07  WS-PREV-MINUTES            PIC 9(02).
+                   07  WS-PREV-SECONDS            PIC 9(02).
+       77  WS-REC-DAYS                            PIC S9(09).            whole days since the epoch,
+       77  WS-CUR-DAYS                            PIC S9(09).            FUNCTION INTEGER-OF-DATE so
+       77  WS-DAY-DIFF                            PIC S9(09).            a midnight or month-end
+       77  WS-SEC-DIFF                            PIC S9(09).            doesn't corrupt the diff
+       77  WS-SAVED-LAST-DATE                     PIC 9(08).
+       77  WS-SAVED-LAST-PERIOD                   PIC 9(06).            that user's last YYYYMM
+       77  WS-REAL-CURRENT-DATE                   PIC 9(08).            wall-clock date, captured
+                                                                         before any BACKDATE so the
+                                                                         rollover never runs against
+                                                                         a backdated period
+       77  WS-CURRENT-PERIOD                      PIC 9(06).            the real, live YYYYMM
+       77  WS-ENTRY-PERIOD                        PIC 9(06).            this entry's own YYYYMM
+       77  WS-TRAILER-FOUND-SW                    PIC X(01) VALUE "N".
+           88  WS-TRAILER-FOUND-YES               VALUE "Y".
+       77  WS-ADVANCING-ENTRY-SW                  PIC X(01) VALUE "N".
+           88  WS-ADVANCING-ENTRY-YES              VALUE "Y".
+       77  WS-NEW-SESSION-SW                      PIC X(01) VALUE "Y".
+           88  WS-NEW-SESSION-YES                  VALUE "Y".
+       77  WS-BIER-COUNTER                        PIC 9(02).            today's count for this user
        77  WS-BIER-COUNTER-OUT                    PIC Z9.
-       77  FILE-STAT                              PIC X(02).
+       77  WS-SESSION-COUNTER-OUT                 PIC Z9.
+       77  WS-GOAL-PERCENT                        PIC 9(05).
+       77  WS-GOAL-PERCENT-OUT                    PIC ZZZZ9.
+       77  FILE-STAT                               PIC X(02).
+       77  CTL-STAT                                PIC X(02).
+       77  TRL-STAT                                PIC X(02).
+       77  PRD-STAT                                PIC X(02).
+       77  ALERT-STAT                               PIC X(02).
+       77  LOCK-STAT                                PIC X(02).
+       77  WS-FSTAT-MESSAGE                       PIC X(60).
+       77  WS-FSTAT-IS-ERROR                      PIC X(01).
+       77  WS-USER-ID                             PIC X(08).
+       77  WS-BEVERAGE-TYPE                       PIC X(16).
+       77  WS-RUN-MODE                            PIC X(08).
+       77  WS-ARG-TIMESTAMP                       PIC X(14).
+       77  WS-LOCK-RETRY                          PIC 9(02).
+       77  WS-LOCK-ACQUIRED-SW                    PIC X(01) VALUE "N".
+           88  WS-LOCK-OK                         VALUE "Y".
+       77  WS-ARCHIVE-PERIOD                      PIC X(06).
+       77  WS-SYSTEM-CMD                          PIC X(40).
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0005-READ-CONTROL.
+           PERFORM 0006-GET-ARGUMENTS.
            MOVE CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-           MOVE ALL '9' TO WS-CURRENT-TIMESTAMP-DIFF.
+           MOVE WS-CURRENT-DATE TO WS-REAL-CURRENT-DATE.
+           IF WS-RUN-MODE = "BACKDATE"
+               PERFORM 0007-APPLY-BACKDATE.
+           PERFORM 0008-GET-IDENTITY.
+           PERFORM 0009-ACQUIRE-LOCK.
+           PERFORM 0010-OPEN-FILE.
+           PERFORM 0011-OPEN-TRAILER.
+           PERFORM 0020-READ-TRAILER.
+           PERFORM 0021-READ-PERIOD.
+           PERFORM 0030-CHECK-ROLLOVER.
+           PERFORM 0040-DETERMINE-NEW-DAY.
+           PERFORM 0100-PROCESS-DIFFERENCE.
+           PERFORM 0200-PROCESS-ONE-BIER.
+           PERFORM 0250-WRITE-TRAILER.
+           PERFORM 0090-CLOSE-FILE.
+           PERFORM 0091-CLOSE-TRAILER.
+           PERFORM 0095-RELEASE-LOCK.
+           PERFORM 0300-DISPLAY-STATISTICS.
+           PERFORM 0310-CHECK-DAILY-LIMIT.
+           PERFORM 0320-CHECK-ALERT.
+           PERFORM 0330-DISPLAY-GOAL-PROGRESS.
+           GO TO 9999-EXIT.
+       0005-READ-CONTROL.
+      *    defaults used when there is no BIER.CTL on the shared drive
+           MOVE 14400 TO BCTL-SAME-DAY-SECONDS.
+           MOVE 4 TO BCTL-DAILY-MAX.
+           MOVE 6 TO BCTL-ALERT-THRESHOLD.
+           MOVE 10 TO BCTL-MONTHLY-GOAL-DAYS.
+           OPEN INPUT BIER-CONTROL.
+           IF CTL-STAT = "00"
+               READ BIER-CONTROL
+                   AT END CONTINUE
+               END-READ
+               CLOSE BIER-CONTROL
+           END-IF.
+       0006-GET-ARGUMENTS.
+           MOVE SPACES TO WS-RUN-MODE WS-ARG-TIMESTAMP.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RUN-MODE
+           END-ACCEPT.
+           IF WS-RUN-MODE = "BACKDATE"
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-TIMESTAMP FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-ARG-TIMESTAMP
+               END-ACCEPT
+           END-IF.
+       0007-APPLY-BACKDATE.
+           IF WS-ARG-TIMESTAMP NOT = SPACES
+               MOVE WS-ARG-TIMESTAMP(1:8) TO WS-CURRENT-DATE
+               MOVE WS-ARG-TIMESTAMP(9:2) TO WS-CURRENT-HOURS
+               MOVE WS-ARG-TIMESTAMP(11:2) TO WS-CURRENT-MINUTES
+               MOVE WS-ARG-TIMESTAMP(13:2) TO WS-CURRENT-SECONDS
+               MOVE 0 TO WS-CURRENT-MILLISECONDS
+           ELSE
+               DISPLAY "BACKDATE NEEDS A YYYYMMDDHHMMSS TIMESTAMP"
+                   UPON TERM
+               MOVE 8 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+       0008-GET-IDENTITY.
+           MOVE SPACES TO WS-USER-ID.
+           DISPLAY "BIER_USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+           IF WS-USER-ID = SPACES
+               DISPLAY "USER" UPON ENVIRONMENT-NAME
+               ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE
+           END-IF.
+           IF WS-USER-ID = SPACES
+               MOVE "UNKNOWN" TO WS-USER-ID
+           END-IF.
+           MOVE SPACES TO WS-BEVERAGE-TYPE.
+           DISPLAY "BIER_BEVERAGE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-BEVERAGE-TYPE FROM ENVIRONMENT-VALUE.
+           IF WS-BEVERAGE-TYPE = SPACES
+               MOVE "BEER" TO WS-BEVERAGE-TYPE
+           END-IF.
+       0009-ACQUIRE-LOCK.
+      *    BIER.LCK is opened in exclusive lock mode, so a second
+      *    run's OPEN fails outright (status 61) instead of racing
+      *    against this one on whether the file merely exists yet -
+      *    the file is held open for the rest of the run and only
+      *    closed by 0095-RELEASE-LOCK
+           MOVE 0 TO WS-LOCK-RETRY.
+           MOVE "N" TO WS-LOCK-ACQUIRED-SW.
+           PERFORM 0009-LOCK-ATTEMPT
+               UNTIL WS-LOCK-OK OR WS-LOCK-RETRY > 10.
+           IF NOT WS-LOCK-OK
+               DISPLAY "BIER.FILE IS LOCKED BY ANOTHER RUN, GIVING UP"
+                   UPON TERM
+               MOVE 8 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+       0009-LOCK-ATTEMPT.
+           OPEN EXTEND BIER-LOCK.
+           IF LOCK-STAT = "35"
+               CLOSE BIER-LOCK
+               OPEN OUTPUT BIER-LOCK
+           END-IF.
+           IF LOCK-STAT = "00"
+               MOVE WS-USER-ID TO LOCK-RECORD
+               WRITE LOCK-RECORD
+               MOVE "Y" TO WS-LOCK-ACQUIRED-SW
+           ELSE
+               ADD 1 TO WS-LOCK-RETRY
+               CALL "SYSTEM" USING "sleep 1"
+           END-IF.
        0010-OPEN-FILE.
-           OPEN INPUT BIER.
-       0010-CHECK-FILE.
-           IF FILE-STAT = "35" THEN
-               GO TO 0200-NEW-FILE.
-           MOVE 0 TO WS-BIER-COUNTER.
-       0020-READ-FILE.
-           READ BIER
-               AT END GO TO 0090-CLOSE-FILE.
-           SUBTRACT BIER-TIMESTAMP-NUMERIC
-               FROM WS-CURRENT-TIMESTAMP-NUMERIC
-               GIVING WS-CURRENT-TIMESTAMP-DIFF.
-           IF WS-CURRENT-TIMESTAMP-DIFF < 40000
-               DISPLAY "YOU HAD A BEER TODAY AT "
-                       BIER-TIME-HOURS ":"
-                       BIER-TIME-MINUTES ":"
-                       BIER-TIME-SECONDS UPON TERM.
-           ADD 1 TO WS-BIER-COUNTER.
-           GO TO 0020-READ-FILE.
-       0090-CLOSE-FILE.
+           OPEN I-O BIER.
+           IF FILE-STAT = "35"
+               OPEN OUTPUT BIER
+               CLOSE BIER
+               OPEN I-O BIER
+           END-IF.
+           IF FILE-STAT NOT = "00"
+               PERFORM 0900-FILE-ERROR
+           END-IF.
+       0011-OPEN-TRAILER.
+           OPEN I-O BIER-TRAILER.
+           IF TRL-STAT = "35"
+               OPEN OUTPUT BIER-TRAILER
+               CLOSE BIER-TRAILER
+               OPEN I-O BIER-TRAILER
+           END-IF.
+           IF TRL-STAT NOT = "00"
+               PERFORM 0901-TRAILER-FILE-ERROR
+           END-IF.
+       0020-READ-TRAILER.
+      *    BIER.TRL is keyed on BTRL-USER-ID, so each drinker reads
+      *    and writes only their own counts, never anyone else's
+           INITIALIZE BIER-TRAILER-RECORD.
+           MOVE WS-USER-ID TO BTRL-USER-ID.
+           MOVE "N" TO WS-TRAILER-FOUND-SW.
+           READ BIER-TRAILER
+               KEY IS BTRL-USER-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-TRAILER-FOUND-SW
+           END-READ.
+           MOVE BTRL-LAST-TIMESTAMP TO WS-PREV-TIMESTAMP.
+           MOVE BTRL-LAST-DATE-NUMERIC TO WS-SAVED-LAST-DATE.
+           COMPUTE WS-SAVED-LAST-PERIOD = WS-SAVED-LAST-DATE / 100.
+       0021-READ-PERIOD.
+           MOVE 0 TO BPRD-CURRENT-PERIOD.
+           OPEN INPUT BIER-PERIOD.
+           IF PRD-STAT = "00"
+               READ BIER-PERIOD
+                   AT END CONTINUE
+               END-READ
+               CLOSE BIER-PERIOD
+           END-IF.
+       0030-CHECK-ROLLOVER.
+      *    the rollover decision is driven by the real wall-clock
+      *    date, never by WS-CURRENT-DATE, so a BACKDATE entry into
+      *    an earlier month can never trick this into archiving (and
+      *    truncating) the live, still-current-month BIER.FILE
+           COMPUTE WS-CURRENT-PERIOD = WS-REAL-CURRENT-DATE / 100.
+           IF BPRD-CURRENT-PERIOD NOT = 0
+                   AND BPRD-CURRENT-PERIOD NOT = WS-CURRENT-PERIOD
+               PERFORM 0035-ROLLOVER-FILE
+           ELSE
+               IF BPRD-CURRENT-PERIOD = 0
+                   MOVE WS-CURRENT-PERIOD TO BPRD-CURRENT-PERIOD
+                   PERFORM 0036-WRITE-PERIOD
+               END-IF
+           END-IF.
+       0035-ROLLOVER-FILE.
+      *    archive last month's generation off before this entry
+      *    starts a fresh one, so the live file stays small
            CLOSE BIER.
-       0100-PROCESS-DIFFERENCE.
-      *    if "BIER.FILE" has a malformed record then the timestamp
-      *    difference will be large enough to trigger a new file
-           IF WS-CURRENT-TIMESTAMP-DIFF >= 40000
-               GO TO 0200-NEW-FILE.
-       0200-OLD-FILE.
-           OPEN EXTEND BIER.
-           GO TO 0200-PROCESS-ONE-BIER.
-       0200-NEW-FILE.
+           MOVE BPRD-CURRENT-PERIOD TO WS-ARCHIVE-PERIOD.
+           STRING "mv BIER.FILE BIER.FILE." DELIMITED BY SIZE
+                   WS-ARCHIVE-PERIOD DELIMITED BY SIZE
+               INTO WS-SYSTEM-CMD.
+           CALL "SYSTEM" USING WS-SYSTEM-CMD.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "COULD NOT ARCHIVE BIER.FILE (RC=" RETURN-CODE
+                       "), LEAVING IT IN PLACE AND ABORTING" UPON TERM
+               PERFORM 0095-RELEASE-LOCK
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
            OPEN OUTPUT BIER.
-           MOVE 0 TO WS-BIER-COUNTER.
+           CLOSE BIER.
+           OPEN I-O BIER.
+           MOVE WS-CURRENT-PERIOD TO BPRD-CURRENT-PERIOD.
+           PERFORM 0036-WRITE-PERIOD.
+       0036-WRITE-PERIOD.
+           OPEN OUTPUT BIER-PERIOD.
+           WRITE BIER-PERIOD-RECORD.
+           CLOSE BIER-PERIOD.
+       0040-DETERMINE-NEW-DAY.
+      *    BTRL-MONTH-DAYS-LOGGED is this user's own running count, so
+      *    it resets on that user's first entry of a new period, not
+      *    on the shared file's rollover - the two no longer happen
+      *    in the same place now that BIER.TRL is split per drinker.
+      *    WS-ADVANCING-ENTRY-SW tells whether this entry is the new
+      *    most-recent one for the user (real-time, or a BACKDATE
+      *    later than what's already on file) - a BACKDATE into an
+      *    earlier day must not touch the persisted day/month
+      *    counters, or repeated backdating into the same old day
+      *    would re-count it as a new day every run.
+           COMPUTE WS-ENTRY-PERIOD = WS-CURRENT-DATE / 100.
+           IF WS-CURRENT-TIMESTAMP-NUMERIC > BTRL-LAST-TIMESTAMP
+               MOVE "Y" TO WS-ADVANCING-ENTRY-SW
+           ELSE
+               MOVE "N" TO WS-ADVANCING-ENTRY-SW
+           END-IF.
+           IF WS-SAVED-LAST-DATE NOT = WS-CURRENT-DATE
+               MOVE 0 TO WS-BIER-COUNTER
+               IF WS-ADVANCING-ENTRY-YES
+                   IF WS-SAVED-LAST-PERIOD NOT = WS-ENTRY-PERIOD
+                       MOVE 0 TO BTRL-MONTH-DAYS-LOGGED
+                   END-IF
+                   ADD 1 TO BTRL-MONTH-DAYS-LOGGED
+               END-IF
+           ELSE
+               MOVE BTRL-TODAY-COUNT TO WS-BIER-COUNTER
+           END-IF.
+       0100-PROCESS-DIFFERENCE.
+      *    FUNCTION INTEGER-OF-DATE keeps a midnight or month-end
+      *    crossing from corrupting the same-session check.
+      *    WS-NEW-SESSION-SW starts out "Y" (no prior entry means this
+      *    one necessarily starts a fresh session) and only flips to
+      *    "N" when this entry falls inside the existing same-session
+      *    window below, so BTRL-SESSION-COUNT in 0200-PROCESS-ONE-BIER
+      *    resets on exactly the gap that already triggers the "YOU HAD
+      *    A BEER TODAY AT" warning.
+           MOVE "Y" TO WS-NEW-SESSION-SW.
+           IF WS-PREV-TIMESTAMP = 0
+               CONTINUE
+           ELSE
+               COMPUTE WS-REC-DAYS = FUNCTION INTEGER-OF-DATE
+                       (WS-PREV-DATE-NUMERIC)
+               COMPUTE WS-CUR-DAYS = FUNCTION INTEGER-OF-DATE
+                       (WS-CURRENT-DATE)
+               COMPUTE WS-DAY-DIFF = WS-CUR-DAYS - WS-REC-DAYS
+               COMPUTE WS-SEC-DIFF =
+                       (WS-DAY-DIFF * 86400)
+                     + (WS-CURRENT-HOURS * 3600)
+                     + (WS-CURRENT-MINUTES * 60)
+                     + WS-CURRENT-SECONDS
+                     - (WS-PREV-HOURS * 3600)
+                     - (WS-PREV-MINUTES * 60)
+                     - WS-PREV-SECONDS
+               IF WS-SEC-DIFF >= 0 AND
+                       WS-SEC-DIFF < BCTL-SAME-DAY-SECONDS
+                   DISPLAY "YOU HAD A BEER TODAY AT "
+                           WS-PREV-HOURS ":"
+                           WS-PREV-MINUTES ":"
+                           WS-PREV-SECONDS UPON TERM
+                   MOVE "N" TO WS-NEW-SESSION-SW
+               END-IF
+           END-IF.
        0200-PROCESS-ONE-BIER.
            ADD 1 TO WS-BIER-COUNTER.
+      *    BTRL-SESSION-COUNT only tracks entries that are actually
+      *    advancing the user's own history forward (same guard as
+      *    BTRL-TODAY-COUNT), and resets at the same same-session
+      *    boundary 0100-PROCESS-DIFFERENCE already checks, so a
+      *    BACKDATE into an old day can't inflate or reset it out from
+      *    under a live session. PIC 9(02) tops out at 99, so it holds
+      *    there instead of silently wrapping to 00 mid-session.
+           IF WS-ADVANCING-ENTRY-YES
+               IF WS-NEW-SESSION-YES
+                   MOVE 0 TO BTRL-SESSION-COUNT
+               END-IF
+               IF BTRL-SESSION-COUNT < 99
+                   ADD 1 TO BTRL-SESSION-COUNT
+               END-IF
+           END-IF.
            MOVE WS-CURRENT-TIMESTAMP-NUMERIC TO BIER-TIMESTAMP-NUMERIC.
-           WRITE BIER-RECORD.
-       0200-CLOSE-FILE.
+           MOVE WS-USER-ID TO BIER-USER-ID.
+           MOVE WS-BEVERAGE-TYPE TO BIER-BEVERAGE-TYPE.
+           WRITE BIER-RECORD
+               INVALID KEY
+                   PERFORM 0210-DUPLICATE-KEY
+           END-WRITE.
+       0210-DUPLICATE-KEY.
+           DISPLAY "A RECORD FOR THAT EXACT TIMESTAMP ALREADY EXISTS, "
+                   "TRY AGAIN" UPON TERM.
+           PERFORM 0090-CLOSE-FILE.
+           PERFORM 0095-RELEASE-LOCK.
+           MOVE 12 TO RETURN-CODE.
+           GO TO 9999-EXIT.
+       0250-WRITE-TRAILER.
+           IF WS-ADVANCING-ENTRY-YES
+               MOVE WS-CURRENT-TIMESTAMP-NUMERIC TO BTRL-LAST-TIMESTAMP
+               MOVE WS-BIER-COUNTER TO BTRL-TODAY-COUNT
+           END-IF.
+           IF WS-TRAILER-FOUND-YES
+               REWRITE BIER-TRAILER-RECORD
+                   INVALID KEY
+                       PERFORM 0901-TRAILER-FILE-ERROR
+               END-REWRITE
+           ELSE
+               WRITE BIER-TRAILER-RECORD
+                   INVALID KEY
+                       PERFORM 0901-TRAILER-FILE-ERROR
+               END-WRITE
+           END-IF.
+       0090-CLOSE-FILE.
            CLOSE BIER.
+       0091-CLOSE-TRAILER.
+           CLOSE BIER-TRAILER.
+       0095-RELEASE-LOCK.
+           CLOSE BIER-LOCK.
+           CALL "SYSTEM" USING "rm -f BIER.LCK".
        0300-DISPLAY-STATISTICS.
            MOVE WS-BIER-COUNTER TO WS-BIER-COUNTER-OUT.
-           DISPLAY "YOU ARE HAVING " TRIM(WS-BIER-COUNTER-OUT)
-                   " BEER" WITH NO ADVANCING.
+           DISPLAY "YOU (" TRIM(WS-USER-ID) ") ARE HAVING "
+                   TRIM(WS-BIER-COUNTER-OUT) " " TRIM(WS-BEVERAGE-TYPE)
+                   WITH NO ADVANCING.
            IF WS-BIER-COUNTER > 1
                DISPLAY "S" WITH NO ADVANCING.
            DISPLAY ".  YOUR LAST ONE WAS AT " WS-CURRENT-HOURS ":"
                                               WS-CURRENT-MINUTES ":"
                                               WS-CURRENT-SECONDS "."
                    UPON TERM.
+           MOVE BTRL-SESSION-COUNT TO WS-SESSION-COUNTER-OUT.
+           DISPLAY "THAT'S " TRIM(WS-SESSION-COUNTER-OUT)
+                   " THIS SESSION." UPON TERM.
+       0310-CHECK-DAILY-LIMIT.
+           IF WS-BIER-COUNTER > BCTL-DAILY-MAX
+               DISPLAY "*** WARNING: DAILY LIMIT OF " BCTL-DAILY-MAX
+                       " EXCEEDED - YOU ARE AT " WS-BIER-COUNTER-OUT
+                       " ***" UPON TERM
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       0320-CHECK-ALERT.
+           IF WS-BIER-COUNTER = BCTL-ALERT-THRESHOLD
+               PERFORM 0325-WRITE-ALERT-FLAG
+           END-IF.
+       0325-WRITE-ALERT-FLAG.
+      *    a plain flag file another scheduled job can pick up and
+      *    forward as a moderation reminder
+           OPEN EXTEND BIER-ALERT.
+           IF ALERT-STAT = "35"
+               CLOSE BIER-ALERT
+               OPEN OUTPUT BIER-ALERT
+           END-IF.
+           STRING TRIM(WS-USER-ID) DELIMITED BY SIZE
+                   " REACHED " DELIMITED BY SIZE
+                   BCTL-ALERT-THRESHOLD DELIMITED BY SIZE
+                   " BEERS AT " DELIMITED BY SIZE
+                   WS-CURRENT-HOURS DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   WS-CURRENT-MINUTES DELIMITED BY SIZE
+               INTO ALERT-RECORD.
+           WRITE ALERT-RECORD.
+           CLOSE BIER-ALERT.
+       0330-DISPLAY-GOAL-PROGRESS.
+           IF BCTL-MONTHLY-GOAL-DAYS > 0
+               COMPUTE WS-GOAL-PERCENT ROUNDED =
+                       (BTRL-MONTH-DAYS-LOGGED / BCTL-MONTHLY-GOAL-DAYS)
+                       * 100
+                   ON SIZE ERROR
+                       MOVE 99999 TO WS-GOAL-PERCENT
+               END-COMPUTE
+               MOVE WS-GOAL-PERCENT TO WS-GOAL-PERCENT-OUT
+               DISPLAY "MONTH TO DATE: " BTRL-MONTH-DAYS-LOGGED
+                       " DRINKING DAYS AGAINST A GOAL OF "
+                       BCTL-MONTHLY-GOAL-DAYS " ("
+                       TRIM(WS-GOAL-PERCENT-OUT) "% OF GOAL USED)"
+                       UPON TERM
+           END-IF.
+       0900-FILE-ERROR.
+           CALL "FSTATMSG" USING FILE-STAT WS-FSTAT-MESSAGE
+               WS-FSTAT-IS-ERROR.
+           DISPLAY "BIER.FILE ERROR: " WS-FSTAT-MESSAGE " (STATUS "
+                   FILE-STAT ")" UPON TERM.
+           PERFORM 0095-RELEASE-LOCK.
+           MOVE 16 TO RETURN-CODE.
+           GO TO 9999-EXIT.
+       0901-TRAILER-FILE-ERROR.
+           CALL "FSTATMSG" USING TRL-STAT WS-FSTAT-MESSAGE
+               WS-FSTAT-IS-ERROR.
+           DISPLAY "BIER.TRL ERROR: " WS-FSTAT-MESSAGE " (STATUS "
+                   TRL-STAT ")" UPON TERM.
+           PERFORM 0095-RELEASE-LOCK.
+           MOVE 16 TO RETURN-CODE.
+           GO TO 9999-EXIT.
        9999-EXIT.
-           STOP-RUN.
+           STOP RUN.
