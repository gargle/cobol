@@ -1,12 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
+      * usage: fizzbuzz [divisor-a] [divisor-b] [upper-bound] [FILE]
+      *   defaults to the classic 3, 5, 1000.  pass FILE as the fourth
+      *   argument to write FIZZBUZZ.OUT (one token per line) instead
+      *   of the console, so two runs can be diffed as a regression
+      *   check when the divisor/range logic changes.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS TERM.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZBUZZ-FILE ASSIGN TO "FIZZBUZZ.OUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FIZZBUZZ-FILE-STAT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIZZBUZZ-FILE.
+       01  FIZZBUZZ-FILE-LINE                      PIC X(08).
        WORKING-STORAGE SECTION.
        77  COUNTER                                PIC 9(04).
        77  QUOTIENT                               PIC 9(03).
@@ -14,15 +27,66 @@
        77  REST5                                  PIC 9(03).
        01  FIZZBUZZ-OUT                           PIC X(08).
        01  COUNTER-OUT REDEFINES FIZZBUZZ-OUT     PIC Z(08).
+       77  FIZZBUZZ-FILE-STAT                      PIC X(02).
+       77  WS-DIVISOR-A                            PIC 9(03) VALUE 3.
+       77  WS-DIVISOR-B                            PIC 9(03) VALUE 5.
+       77  WS-UPPER-BOUND                          PIC 9(04) VALUE 1000.
+       77  WS-ARG                                  PIC X(08).
+       77  WS-WRITE-TO-FILE                        PIC X(01) VALUE "N".
+           88  WS-WRITE-TO-FILE-YES                VALUE "Y".
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0005-GET-ARGUMENTS.
+           IF WS-WRITE-TO-FILE-YES
+               OPEN OUTPUT FIZZBUZZ-FILE
+           END-IF.
            PERFORM FIZZBUZZ VARYING COUNTER FROM 1 BY 1
-                   UNTIL COUNTER > 1000.
+                   UNTIL COUNTER > WS-UPPER-BOUND.
+           IF WS-WRITE-TO-FILE-YES
+               CLOSE FIZZBUZZ-FILE
+           END-IF.
        9999-EXIT.
            STOP RUN.
+       0005-GET-ARGUMENTS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           IF WS-ARG NOT = SPACES
+               MOVE WS-ARG TO WS-DIVISOR-A
+               IF WS-DIVISOR-A = 0
+                   MOVE 3 TO WS-DIVISOR-A
+               END-IF
+           END-IF.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           IF WS-ARG NOT = SPACES
+               MOVE WS-ARG TO WS-DIVISOR-B
+               IF WS-DIVISOR-B = 0
+                   MOVE 5 TO WS-DIVISOR-B
+               END-IF
+           END-IF.
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           IF WS-ARG NOT = SPACES
+               MOVE WS-ARG TO WS-UPPER-BOUND
+           END-IF.
+           DISPLAY 4 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           IF WS-ARG = "FILE"
+               MOVE "Y" TO WS-WRITE-TO-FILE
+           END-IF.
        FIZZBUZZ SECTION.
-           DIVIDE COUNTER BY 3 GIVING QUOTIENT REMAINDER REST3.
-           DIVIDE COUNTER BY 5 GIVING QUOTIENT REMAINDER REST5.
+           DIVIDE COUNTER BY WS-DIVISOR-A GIVING QUOTIENT
+                   REMAINDER REST3.
+           DIVIDE COUNTER BY WS-DIVISOR-B GIVING QUOTIENT
+                   REMAINDER REST5.
            MOVE COUNTER TO COUNTER-OUT.
            EVALUATE REST3 ALSO REST5
                WHEN 0 ALSO 0
@@ -32,9 +96,15 @@
                WHEN NOT 0 ALSO 0
                    MOVE "BUZZ" TO FIZZBUZZ-OUT
            END-EVALUATE.
-           IF COUNTER < 1000
-               DISPLAY TRIM(FIZZBUZZ-OUT) " " WITH NO ADVANCING
-                   UPON TERM
+           IF WS-WRITE-TO-FILE-YES
+               MOVE FUNCTION TRIM(FIZZBUZZ-OUT) TO FIZZBUZZ-FILE-LINE
+               WRITE FIZZBUZZ-FILE-LINE
            ELSE
-               DISPLAY TRIM(FIZZBUZZ-OUT) UPON TERM.
+               IF COUNTER < WS-UPPER-BOUND
+                   DISPLAY TRIM(FIZZBUZZ-OUT) " " WITH NO ADVANCING
+                       UPON TERM
+               ELSE
+                   DISPLAY TRIM(FIZZBUZZ-OUT) UPON TERM
+               END-IF
+           END-IF.
            EXIT.
