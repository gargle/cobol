@@ -0,0 +1,11 @@
+      * BIER-ROUND-RECORD layout, the append-only ledger of rounds
+      * bought for the team ("BIER.RND").  Each row references the
+      * BIER-TIMESTAMP-NUMERIC of the BIER-RECORD the round was
+      * logged against, so a round always ties back to one drink on
+      * the main log.  COPY this into the FILE SECTION under
+      * FD BIER-ROUND.
+       01  BIER-ROUND-RECORD.
+           03  BRND-BIER-TIMESTAMP                PIC 9(14).            the BIER-RECORD this round
+           03  BRND-BUYER-ID                      PIC X(08).            was logged against
+           03  BRND-RECIPIENT-ID                  PIC X(08).            who the round was bought for
+           03  BRND-ROUND-COUNT                   PIC 9(02).            how many drinks that was
