@@ -0,0 +1,19 @@
+      * BIER-RECORD layout, shared by BIER and the report/export/
+      * archive utilities that read or write BIER.FILE or one of its
+      * archived generations.  COPY this into the FILE SECTION under
+      * the appropriate FD.
+       01  BIER-RECORD.
+           03  BIER-TIMESTAMP-NUMERIC             PIC 9(14).            is a date in 8 positions and a
+           03  FILLER REDEFINES BIER-TIMESTAMP-NUMERIC.                 time in 6 positions
+               05  BIER-DATE-NUMERIC              PIC 9(08).            the date is in the YYYYMMDD
+               05  BIER-DATE REDEFINES BIER-DATE-NUMERIC.               format
+                   07  BIER-DATE-YEAR             PIC 9(04).
+                   07  BIER-DATE-MONTH            PIC 9(02).
+                   07  BIER-DATE-DAY              PIC 9(02).
+               05  BIER-TIME-NUMERIC              PIC 9(06).            while the time is HHMMSS
+               05  BIER-TIME REDEFINES BIER-TIME-NUMERIC.               format
+                   07  BIER-TIME-HOURS            PIC 9(02).
+                   07  BIER-TIME-MINUTES          PIC 9(02).
+                   07  BIER-TIME-SECONDS          PIC 9(02).
+           03  BIER-USER-ID                       PIC X(08).            who logged this one
+           03  BIER-BEVERAGE-TYPE                 PIC X(16).            what was actually drunk
