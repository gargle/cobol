@@ -0,0 +1,14 @@
+      * BIER-CONTROL-RECORD layout, the one-record control file
+      * ("BIER.CTL") that carries the tunables BIER and its reports
+      * used to get compiled in: the same-session window, the daily
+      * moderation limit, the alert threshold and the monthly
+      * drinking-day goal.  COPY this into the FILE SECTION under
+      * FD BIER-CONTROL.
+       01  BIER-CONTROL-RECORD.
+           03  BCTL-SAME-DAY-SECONDS              PIC 9(05).            seconds apart that still count
+           03  BCTL-DAILY-MAX                     PIC 9(02).            as "the same session"
+           03  BCTL-ALERT-THRESHOLD                PIC 9(02).            beers before the warning fires
+           03  BCTL-MONTHLY-GOAL-DAYS              PIC 9(02).            drinking days before the
+                                                                         monthly goal is blown
+           03  BCTL-PURGE-DAYS                     PIC 9(05).            age, in days, before a
+                                                                         BIER-RECORD gets purged
