@@ -0,0 +1,10 @@
+      * BIER-PERIOD-RECORD layout, the one-record global file
+      * ("BIER.PRD") that tracks which YYYYMM generation of BIER.FILE
+      * is currently live.  This is kept separate from BIER.TRL on
+      * purpose: BIER.TRL is now one record per drinker, but there is
+      * only ever one live generation of BIER.FILE shared by all of
+      * them, so its period marker can't live inside any one user's
+      * trailer.  COPY this into the FILE SECTION under FD
+      * BIER-PERIOD.
+       01  BIER-PERIOD-RECORD.
+           03  BPRD-CURRENT-PERIOD                PIC 9(06).            YYYYMM of the live generation
