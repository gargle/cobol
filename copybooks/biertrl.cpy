@@ -0,0 +1,19 @@
+      * BIER-TRAILER-RECORD layout, the per-drinker trailer file
+      * ("BIER.TRL") that carries forward each user's running counts
+      * so a plain "log one more beer" run doesn't have to rescan the
+      * whole of BIER.FILE to know where that user left off.  Keyed
+      * on BTRL-USER-ID so one drinker's tallies never get read back
+      * as, or overwritten by, another's.  The live generation's
+      * period marker lives separately in bierprd.cpy/BIER.PRD since
+      * it has to stay the same for every user regardless of whose
+      * trailer happens to get written next.
+       01  BIER-TRAILER-RECORD.
+           03  BTRL-USER-ID                       PIC X(08).            whose trailer this is
+           03  BTRL-LAST-TIMESTAMP                PIC 9(14).            timestamp of the last record
+           03  FILLER REDEFINES BTRL-LAST-TIMESTAMP.
+               05  BTRL-LAST-DATE-NUMERIC          PIC 9(08).
+               05  BTRL-LAST-TIME-NUMERIC          PIC 9(06).
+           03  BTRL-TODAY-COUNT                   PIC 9(02).            beers so far today
+           03  BTRL-SESSION-COUNT                 PIC 9(02).            beers in the current session
+           03  BTRL-MONTH-DAYS-LOGGED             PIC 9(02).            drinking days so far this
+                                                                         period, for the goal report
