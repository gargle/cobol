@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIER-ROUND.
+      * cobc -x -Wall bier-round.cob -I copybooks -T bier-round.lst
+      *
+      * usage: bier-round bier-timestamp recipient count
+      *   logs a round bought for someone else against an existing
+      * BIER-RECORD, so shared tabs can be settled later instead of
+      * tracked on paper.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIER ASSIGN TO "BIER.FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BIER-TIMESTAMP-NUMERIC
+               FILE STATUS IS FILE-STAT.
+           SELECT BIER-ROUND ASSIGN TO "BIER.RND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RND-STAT.
+           SELECT BIER-LOCK ASSIGN TO "BIER.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS LOCK-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIER.
+       COPY "bierrec.cpy".
+       FD  BIER-ROUND.
+       01  ROUND-LINE                             PIC X(40).
+       FD  BIER-LOCK.
+       01  LOCK-RECORD                            PIC X(20).
+       WORKING-STORAGE SECTION.
+       COPY "bierrnd.cpy".
+       77  FILE-STAT                               PIC X(02).
+       77  RND-STAT                                PIC X(02).
+       77  LOCK-STAT                                PIC X(02).
+       77  WS-FSTAT-MESSAGE                       PIC X(60).
+       77  WS-FSTAT-IS-ERROR                      PIC X(01).
+       77  WS-ARG-TIMESTAMP                       PIC X(14).
+       77  WS-ARG-RECIPIENT                       PIC X(08).
+       77  WS-ARG-COUNT                           PIC X(02).
+       77  WS-LOCK-RETRY                          PIC 9(02).
+       77  WS-LOCK-ACQUIRED-SW                    PIC X(01) VALUE "N".
+           88  WS-LOCK-OK                         VALUE "Y".
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0006-GET-ARGUMENTS.
+           PERFORM 0009-ACQUIRE-LOCK.
+           PERFORM 0010-VALIDATE-BIER-RECORD.
+           PERFORM 0200-WRITE-ROUND.
+           PERFORM 0095-RELEASE-LOCK.
+           DISPLAY "ROUND LOGGED FOR " TRIM(BRND-RECIPIENT-ID)
+                   UPON TERM.
+           GO TO 9999-EXIT.
+       0009-ACQUIRE-LOCK.
+      *    held for the rest of the run so this doesn't collide with
+      *    a live BIER run or another archive/undo/round job
+           MOVE 0 TO WS-LOCK-RETRY.
+           MOVE "N" TO WS-LOCK-ACQUIRED-SW.
+           PERFORM 0009-LOCK-ATTEMPT
+               UNTIL WS-LOCK-OK OR WS-LOCK-RETRY > 10.
+           IF NOT WS-LOCK-OK
+               DISPLAY "BIER.FILE IS LOCKED BY ANOTHER RUN, GIVING UP"
+                   UPON TERM
+               MOVE 8 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+       0009-LOCK-ATTEMPT.
+           OPEN EXTEND BIER-LOCK.
+           IF LOCK-STAT = "35"
+               CLOSE BIER-LOCK
+               OPEN OUTPUT BIER-LOCK
+           END-IF.
+           IF LOCK-STAT = "00"
+               MOVE BRND-BUYER-ID TO LOCK-RECORD
+               WRITE LOCK-RECORD
+               MOVE "Y" TO WS-LOCK-ACQUIRED-SW
+           ELSE
+               ADD 1 TO WS-LOCK-RETRY
+               CALL "SYSTEM" USING "sleep 1"
+           END-IF.
+       0095-RELEASE-LOCK.
+           CLOSE BIER-LOCK.
+           CALL "SYSTEM" USING "rm -f BIER.LCK".
+       0006-GET-ARGUMENTS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG-TIMESTAMP FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-TIMESTAMP
+           END-ACCEPT.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG-RECIPIENT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-RECIPIENT
+           END-ACCEPT.
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-COUNT
+           END-ACCEPT.
+           IF WS-ARG-TIMESTAMP = SPACES OR WS-ARG-RECIPIENT = SPACES
+                   OR WS-ARG-COUNT = SPACES
+               DISPLAY "USAGE: BIER-ROUND TIMESTAMP RECIPIENT COUNT"
+                   UPON TERM
+               MOVE 8 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE WS-ARG-TIMESTAMP TO BRND-BIER-TIMESTAMP.
+           MOVE WS-ARG-RECIPIENT TO BRND-RECIPIENT-ID.
+           MOVE WS-ARG-COUNT TO BRND-ROUND-COUNT.
+           DISPLAY "BIER_USER" UPON ENVIRONMENT-NAME.
+           ACCEPT BRND-BUYER-ID FROM ENVIRONMENT-VALUE.
+           IF BRND-BUYER-ID = SPACES
+               MOVE "UNKNOWN" TO BRND-BUYER-ID
+           END-IF.
+       0010-VALIDATE-BIER-RECORD.
+           OPEN INPUT BIER.
+           IF FILE-STAT NOT = "00"
+               CALL "FSTATMSG" USING FILE-STAT WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "BIER.FILE COULD NOT BE OPENED: "
+                       WS-FSTAT-MESSAGE " (STATUS " FILE-STAT ")"
+                       UPON TERM
+               PERFORM 0095-RELEASE-LOCK
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE BRND-BIER-TIMESTAMP TO BIER-TIMESTAMP-NUMERIC.
+           READ BIER
+               INVALID KEY
+                   DISPLAY "NO BIER-RECORD FOR THAT TIMESTAMP" UPON TERM
+                   CLOSE BIER
+                   PERFORM 0095-RELEASE-LOCK
+                   MOVE 12 TO RETURN-CODE
+                   GO TO 9999-EXIT
+           END-READ.
+           CLOSE BIER.
+       0200-WRITE-ROUND.
+           OPEN EXTEND BIER-ROUND.
+           IF RND-STAT = "35"
+               CLOSE BIER-ROUND
+               OPEN OUTPUT BIER-ROUND
+           END-IF.
+      *    the ID fields are trimmed before the STRING so the result
+      *    has exactly one separator space between fields - bier-
+      *    settle.cob's UNSTRING DELIMITED BY SPACE treats each
+      *    padding space as its own delimiter, so an untrimmed PIC
+      *    X(08) ID shorter than 8 characters would shift every field
+      *    after it
+           STRING BRND-BIER-TIMESTAMP DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(BRND-BUYER-ID) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(BRND-RECIPIENT-ID) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   BRND-ROUND-COUNT DELIMITED BY SIZE
+               INTO ROUND-LINE.
+           WRITE ROUND-LINE.
+           CLOSE BIER-ROUND.
+       9999-EXIT.
+           STOP RUN.
