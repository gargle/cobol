@@ -1,5 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-VARIABLE-FILE.
+      * usage: read-variable-length-file [ABORT|SKIP]
+      *   ABORT (the default) stops the run the first time a record
+      *   comes back with anything other than INFILE-OK; SKIP logs the
+      *   bad record's status and keeps reading.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -17,21 +21,82 @@
        WORKING-STORAGE SECTION.
        01  INFILE-STATUS                          PIC XX.
            88  INFILE-OK                          VALUE "00".
+           88  INFILE-DUPLICATE                   VALUE "02".
            88  INFILE-EOF                         VALUE "10".
+           88  INFILE-RECORD-TOO-LONG              VALUE "04" "44".
+           88  INFILE-NOT-FOUND                   VALUE "35".
+           88  INFILE-OPEN-MODE-ERROR              VALUE "37".
+           88  INFILE-READ-AFTER-END               VALUE "46".
+           88  INFILE-READ-NOT-ALLOWED             VALUE "47".
        01  INFILE-SIZE                            PIC 9(5).
+       77  WS-ARG-MODE                             PIC X(08).
+       77  WS-SKIP-BAD-RECORDS                     PIC X(01).
+           88  WS-SKIP-BAD-RECORDS-YES             VALUE "Y".
+       77  WS-BAD-RECORD-COUNT                     PIC 9(05) VALUE 0.
+       77  WS-FSTAT-MESSAGE                        PIC X(60).
+       77  WS-FSTAT-IS-ERROR                       PIC X(01).
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0005-GET-ARGUMENTS.
            OPEN INPUT INFILE.
        0010-READ-FILE.
            READ INFILE AT END GO 0020-READ-FILE.
-           IF INFILE-OK THEN
-               DISPLAY INFILE-SIZE " , " INFILE-STATUS " : " INFILEIN
+           IF INFILE-OK
+               DISPLAY INFILE-SIZE " , " INFILE-STATUS " : "
+                       INFILEIN
            ELSE
-               DISPLAY "SOME ERROR OCCURED " INFILE-STATUS
+               EVALUATE TRUE
+                   WHEN INFILE-DUPLICATE
+                       DISPLAY "DD_INFILE: DUPLICATE RECORD ON READ "
+                               "(STATUS " INFILE-STATUS ")"
+                   WHEN INFILE-RECORD-TOO-LONG
+                       DISPLAY "DD_INFILE: RECORD TOO LONG FOR "
+                               "INFILEIN (STATUS " INFILE-STATUS ")"
+                   WHEN INFILE-NOT-FOUND
+                       DISPLAY "DD_INFILE: FILE NOT FOUND (STATUS "
+                               INFILE-STATUS ")"
+                   WHEN INFILE-OPEN-MODE-ERROR
+                       DISPLAY "DD_INFILE: OPEN NOT ALLOWED - "
+                               "INCOMPATIBLE ORGANIZATION (STATUS "
+                               INFILE-STATUS ")"
+                   WHEN INFILE-READ-AFTER-END
+                       DISPLAY "DD_INFILE: READ AFTER END OF FILE "
+                               "(STATUS " INFILE-STATUS ")"
+                   WHEN INFILE-READ-NOT-ALLOWED
+                       DISPLAY "DD_INFILE: READ NOT ALLOWED - FILE "
+                               "NOT OPEN INPUT/I-O (STATUS "
+                               INFILE-STATUS ")"
+                   WHEN OTHER
+                       CALL "FSTATMSG" USING INFILE-STATUS
+                           WS-FSTAT-MESSAGE WS-FSTAT-IS-ERROR
+                       DISPLAY "DD_INFILE: " WS-FSTAT-MESSAGE
+                               " (STATUS " INFILE-STATUS ")"
+               END-EVALUATE
+               PERFORM 0100-BAD-RECORD
            END-IF.
            GO TO 0010-READ-FILE.
        0020-READ-FILE.
            DISPLAY "EOF " INFILE-STATUS.
+           DISPLAY WS-BAD-RECORD-COUNT " BAD RECORD(S) ENCOUNTERED.".
            CLOSE INFILE.
+           GO TO 9999-EXIT.
+       0005-GET-ARGUMENTS.
+           MOVE "N" TO WS-SKIP-BAD-RECORDS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG-MODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-MODE
+           END-ACCEPT.
+           IF WS-ARG-MODE = "SKIP"
+               MOVE "Y" TO WS-SKIP-BAD-RECORDS
+           END-IF.
+       0100-BAD-RECORD.
+           ADD 1 TO WS-BAD-RECORD-COUNT.
+           IF NOT WS-SKIP-BAD-RECORDS-YES
+               DISPLAY "ABORTING ON BAD RECORD, STATUS " INFILE-STATUS
+               CLOSE INFILE
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
        9999-EXIT.
            STOP RUN.
