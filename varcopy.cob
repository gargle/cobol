@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARCOPY.
+      * cobc -x -Wall varcopy.cob fstatmsg.cob -T varcopy.lst
+      *
+      * reads each variable-length DD_INFILE record and rewrites it to
+      * DD_OUTFILE with trailing spaces trimmed, so READ-VARIABLE-FILE
+      * and WRITE-VARIABLE-FILE have a reusable copy/transform utility
+      * between them instead of being two disconnected demos.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * EXPORT DD_INFILE=input-file and DD_OUTFILE=output-file in sh
+      * before running varcopy.exe
+           SELECT INFILE ASSIGN TO "DD_INFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO "DD_OUTFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OUTFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           RECORD IS VARYING IN SIZE
+           FROM 0 TO 32768 DEPENDING ON INFILE-SIZE.
+       01  INFILEIN.
+           02  PIC X OCCURS 0 TO 32768 DEPENDING ON INFILE-SIZE.
+       FD  OUTFILE
+           RECORD IS VARYING IN SIZE
+           FROM 0 TO 32768 DEPENDING ON OUTFILE-SIZE.
+       01  OUTFILE-RECORD.
+           02  PIC X OCCURS 0 TO 32768 DEPENDING ON OUTFILE-SIZE.
+       WORKING-STORAGE SECTION.
+       01  INFILE-STATUS                          PIC XX.
+           88  INFILE-OK                          VALUE "00".
+           88  INFILE-EOF                         VALUE "10".
+       01  INFILE-SIZE                            PIC 9(5).
+       01  OUTFILE-STATUS                         PIC XX.
+           88  OUTFILE-OK                         VALUE "00".
+       01  OUTFILE-SIZE                           PIC 9(5).
+       77  WS-LINE                                 PIC X(32768).
+       77  WS-LINE-COUNTER                         PIC 9(07) VALUE 0.
+       77  WS-FSTAT-MESSAGE                        PIC X(60).
+       77  WS-FSTAT-IS-ERROR                       PIC X(01).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT INFILE.
+           IF NOT INFILE-OK
+               CALL "FSTATMSG" USING INFILE-STATUS WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "DD_INFILE: " WS-FSTAT-MESSAGE " (STATUS "
+                       INFILE-STATUS ")"
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT OUTFILE.
+           IF NOT OUTFILE-OK
+               CALL "FSTATMSG" USING OUTFILE-STATUS WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "DD_OUTFILE: " WS-FSTAT-MESSAGE " (STATUS "
+                       OUTFILE-STATUS ")"
+               CLOSE INFILE
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+       0010-READ-FILE.
+           READ INFILE AT END GO TO 0020-READ-FILE.
+           IF NOT INFILE-OK AND NOT INFILE-EOF
+               CALL "FSTATMSG" USING INFILE-STATUS WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "DD_INFILE: " WS-FSTAT-MESSAGE " (STATUS "
+                       INFILE-STATUS ")"
+               CLOSE INFILE
+               CLOSE OUTFILE
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE SPACES TO WS-LINE.
+           MOVE INFILEIN TO WS-LINE.
+           COMPUTE OUTFILE-SIZE = LENGTH(TRIM(WS-LINE)).
+           IF OUTFILE-SIZE > 0
+               MOVE WS-LINE(1:OUTFILE-SIZE)
+                   TO OUTFILE-RECORD(1:OUTFILE-SIZE)
+           END-IF.
+           WRITE OUTFILE-RECORD.
+           IF NOT OUTFILE-OK
+               CALL "FSTATMSG" USING OUTFILE-STATUS WS-FSTAT-MESSAGE
+                   WS-FSTAT-IS-ERROR
+               DISPLAY "DD_OUTFILE: " WS-FSTAT-MESSAGE " (STATUS "
+                       OUTFILE-STATUS ")"
+               CLOSE INFILE
+               CLOSE OUTFILE
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           ADD 1 TO WS-LINE-COUNTER.
+           GO TO 0010-READ-FILE.
+       0020-READ-FILE.
+           CLOSE INFILE.
+           CLOSE OUTFILE.
+           DISPLAY WS-LINE-COUNTER " RECORDS COPIED.".
+       9999-EXIT.
+           STOP RUN.
