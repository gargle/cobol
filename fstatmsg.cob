@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTATMSG.
+      * cobc -m -Wall fstatmsg.cob
+      * shared FILE STATUS code to message lookup, CALLed from BIER,
+      * READ-VARIABLE-FILE and WRITE-VARIABLE-FILE so an I-O error
+      * gets a real diagnostic instead of being swallowed or lumped
+      * into one generic message.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-FILE-STATUS                         PIC X(02).
+       01  LK-MESSAGE                             PIC X(60).
+       01  LK-IS-ERROR                            PIC X(01).
+           88  LK-IS-ERROR-YES                    VALUE "Y".
+           88  LK-IS-ERROR-NO                     VALUE "N".
+       PROCEDURE DIVISION USING LK-FILE-STATUS LK-MESSAGE LK-IS-ERROR.
+       0000-MAIN.
+           MOVE "N" TO LK-IS-ERROR.
+           EVALUATE LK-FILE-STATUS
+               WHEN "00"
+                   MOVE "SUCCESSFUL COMPLETION" TO LK-MESSAGE
+               WHEN "02"
+                   MOVE "SUCCESSFUL COMPLETION - DUPLICATE KEY"
+                       TO LK-MESSAGE
+               WHEN "04"
+                   MOVE "RECORD LENGTH MISMATCH (SHORT READ)"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "44"
+                   MOVE "RECORD LENGTH MISMATCH - BOUNDARY VIOLATION"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "05"
+                   MOVE "SUCCESSFUL COMPLETION - FILE CREATED AT OPEN"
+                       TO LK-MESSAGE
+               WHEN "10"
+                   MOVE "END OF FILE" TO LK-MESSAGE
+               WHEN "21"
+                   MOVE "SEQUENCE ERROR ON INDEXED KEY" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "22"
+                   MOVE "DUPLICATE KEY - RECORD ALREADY EXISTS"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "23"
+                   MOVE "RECORD NOT FOUND" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "30"
+                   MOVE "PERMANENT I-O ERROR" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "34"
+                   MOVE "DISK FULL - BOUNDARY VIOLATION" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "35"
+                   MOVE "FILE NOT FOUND" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "37"
+                   MOVE "OPEN NOT ALLOWED - INCOMPATIBLE ORGANIZATION"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "39"
+                   MOVE "OPEN MISMATCH - RECORD DESCRIPTION CONFLICT"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "41"
+                   MOVE "FILE ALREADY OPEN" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "42"
+                   MOVE "FILE NOT OPEN" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "43"
+                   MOVE "NO CURRENT RECORD FOR REWRITE/DELETE"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "46"
+                   MOVE "READ AFTER END OF FILE" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "47"
+                   MOVE "READ NOT ALLOWED - FILE NOT OPEN INPUT/I-O"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "48"
+                   MOVE "WRITE NOT ALLOWED - FILE NOT OPEN FOR OUTPUT"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "49"
+                   MOVE "DELETE/REWRITE NOT ALLOWED - FILE NOT OPEN I-O"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "61"
+                   MOVE "FILE LOCKED - ANOTHER RUN HAS IT OPEN"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN "91"
+                   MOVE "FILE LOCKED - ANOTHER RUN HAS IT OPEN"
+                       TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+               WHEN OTHER
+                   MOVE "UNRECOGNIZED FILE STATUS" TO LK-MESSAGE
+                   MOVE "Y" TO LK-IS-ERROR
+           END-EVALUATE.
+       9999-EXIT.
+           GOBACK.
