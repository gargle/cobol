@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIER-UNDO.
+      * cobc -x -Wall bier-undo.cob fstatmsg.cob -I copybooks
+      *                                          -T bier-undo.lst
+      *
+      * strips the most recently written BIER-RECORD (per the calling
+      * user's own BIER.TRL entry's BTRL-LAST-TIMESTAMP) for a
+      * fat-fingered run, and walks that trailer's counts back down
+      * to match.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIER ASSIGN TO "BIER.FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BIER-TIMESTAMP-NUMERIC
+               FILE STATUS IS FILE-STAT.
+           SELECT BIER-TRAILER ASSIGN TO "BIER.TRL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BTRL-USER-ID
+               FILE STATUS IS TRL-STAT.
+           SELECT BIER-LOCK ASSIGN TO "BIER.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS LOCK-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIER.
+       COPY "bierrec.cpy".
+       FD  BIER-TRAILER.
+       COPY "biertrl.cpy".
+       FD  BIER-LOCK.
+       01  LOCK-RECORD                            PIC X(20).
+       WORKING-STORAGE SECTION.
+       77  FILE-STAT                               PIC X(02).
+       77  TRL-STAT                                PIC X(02).
+       77  LOCK-STAT                                PIC X(02).
+       77  WS-FSTAT-MESSAGE                       PIC X(60).
+       77  WS-FSTAT-IS-ERROR                      PIC X(01).
+       77  WS-USER-ID                             PIC X(08).
+       77  WS-LOCK-RETRY                          PIC 9(02).
+       77  WS-LOCK-ACQUIRED-SW                    PIC X(01) VALUE "N".
+           88  WS-LOCK-OK                         VALUE "Y".
+       77  WS-DELETED-TIMESTAMP                   PIC 9(14).
+       77  WS-FOUND-PREV-SW                       PIC X(01) VALUE "N".
+           88  WS-FOUND-PREV                      VALUE "Y".
+       77  WS-PREV-EOF-SW                          PIC X(01) VALUE "N".
+           88  WS-PREV-EOF                        VALUE "Y".
+       77  WS-TODAY-DATE                          PIC 9(08).
+       77  WS-DELETED-DATE                        PIC 9(08).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0005-GET-IDENTITY.
+           PERFORM 0009-ACQUIRE-LOCK.
+           PERFORM 0010-OPEN-TRAILER.
+           PERFORM 0011-READ-TRAILER.
+           IF BTRL-LAST-TIMESTAMP = 0
+               DISPLAY "BIER.TRL HAS NO RECORD FOR "
+                       TRIM(WS-USER-ID) " TO UNDO" UPON TERM
+               PERFORM 0095-RELEASE-LOCK
+               MOVE 8 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN I-O BIER.
+           IF FILE-STAT NOT = "00"
+               PERFORM 0900-FILE-ERROR
+           END-IF.
+           MOVE BTRL-LAST-TIMESTAMP TO BIER-TIMESTAMP-NUMERIC.
+           READ BIER
+               KEY IS BIER-TIMESTAMP-NUMERIC
+               INVALID KEY
+                   DISPLAY "NO SUCH RECORD ON BIER.FILE, TRAILER IS "
+                           "OUT OF STEP" UPON TERM
+                   CLOSE BIER
+                   PERFORM 0095-RELEASE-LOCK
+                   MOVE 12 TO RETURN-CODE
+                   GO TO 9999-EXIT
+           END-READ.
+           MOVE BIER-TIMESTAMP-NUMERIC TO WS-DELETED-TIMESTAMP.
+           MOVE BIER-DATE-NUMERIC TO WS-DELETED-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           DELETE BIER RECORD
+               INVALID KEY
+                   PERFORM 0900-FILE-ERROR
+           END-DELETE.
+           DISPLAY "REMOVED THE " TRIM(BIER-USER-ID) " ENTRY AT "
+                   BIER-TIME-HOURS ":" BIER-TIME-MINUTES ":"
+                   BIER-TIME-SECONDS " ON " BIER-DATE-NUMERIC
+                   UPON TERM.
+           PERFORM 0250-UPDATE-TRAILER.
+           CLOSE BIER.
+           PERFORM 0091-CLOSE-TRAILER.
+           PERFORM 0095-RELEASE-LOCK.
+           GO TO 9999-EXIT.
+       0005-GET-IDENTITY.
+           MOVE SPACES TO WS-USER-ID.
+           DISPLAY "BIER_USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+           IF WS-USER-ID = SPACES
+               DISPLAY "USER" UPON ENVIRONMENT-NAME
+               ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE
+           END-IF.
+           IF WS-USER-ID = SPACES
+               MOVE "UNKNOWN" TO WS-USER-ID
+           END-IF.
+       0009-ACQUIRE-LOCK.
+      *    held for the rest of the run, same as BIER itself, so an
+      *    undo can't collide with a live BIER run or another
+      *    archive/undo/round job
+           MOVE 0 TO WS-LOCK-RETRY.
+           MOVE "N" TO WS-LOCK-ACQUIRED-SW.
+           PERFORM 0009-LOCK-ATTEMPT
+               UNTIL WS-LOCK-OK OR WS-LOCK-RETRY > 10.
+           IF NOT WS-LOCK-OK
+               DISPLAY "BIER.FILE IS LOCKED BY ANOTHER RUN, GIVING UP"
+                   UPON TERM
+               MOVE 8 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF.
+       0009-LOCK-ATTEMPT.
+           OPEN EXTEND BIER-LOCK.
+           IF LOCK-STAT = "35"
+               CLOSE BIER-LOCK
+               OPEN OUTPUT BIER-LOCK
+           END-IF.
+           IF LOCK-STAT = "00"
+               MOVE WS-USER-ID TO LOCK-RECORD
+               WRITE LOCK-RECORD
+               MOVE "Y" TO WS-LOCK-ACQUIRED-SW
+           ELSE
+               ADD 1 TO WS-LOCK-RETRY
+               CALL "SYSTEM" USING "sleep 1"
+           END-IF.
+       0095-RELEASE-LOCK.
+           CLOSE BIER-LOCK.
+           CALL "SYSTEM" USING "rm -f BIER.LCK".
+       0010-OPEN-TRAILER.
+           OPEN I-O BIER-TRAILER.
+           IF TRL-STAT = "35"
+               OPEN OUTPUT BIER-TRAILER
+               CLOSE BIER-TRAILER
+               OPEN I-O BIER-TRAILER
+           END-IF.
+           IF TRL-STAT NOT = "00"
+               PERFORM 0901-TRAILER-FILE-ERROR
+           END-IF.
+       0011-READ-TRAILER.
+           INITIALIZE BIER-TRAILER-RECORD.
+           MOVE WS-USER-ID TO BTRL-USER-ID.
+           READ BIER-TRAILER
+               KEY IS BTRL-USER-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+       0091-CLOSE-TRAILER.
+           CLOSE BIER-TRAILER.
+       0250-UPDATE-TRAILER.
+      *    BTRL-TODAY-COUNT only covers today's entries, so an undo of
+      *    a prior day's BACKDATEd record (left on BIER.TRL from some
+      *    earlier run) must not touch it - only decrement when the
+      *    deleted record's own date is today's date, the same
+      *    comparison 0040-DETERMINE-NEW-DAY in bier.cob uses to
+      *    decide whether an entry is "today".
+           IF WS-DELETED-DATE = WS-TODAY-DATE
+               IF BTRL-TODAY-COUNT > 0
+                   SUBTRACT 1 FROM BTRL-TODAY-COUNT
+               END-IF
+           END-IF.
+      *    BTRL-SESSION-COUNT, unlike BTRL-TODAY-COUNT, doesn't reset
+      *    on a day boundary - it resets on the same-session gap
+      *    bier.cob's 0100-PROCESS-DIFFERENCE already checks. The
+      *    record undo ever targets is always BTRL-LAST-TIMESTAMP, so
+      *    it was always the entry that last bumped this count by
+      *    exactly 1 when it was logged (whether or not that bump
+      *    followed a session reset) - so the undo of that add is
+      *    unconditional, independent of what day it landed on.
+           IF BTRL-SESSION-COUNT > 0
+               SUBTRACT 1 FROM BTRL-SESSION-COUNT
+           END-IF.
+           PERFORM 0245-FIND-PREVIOUS-ENTRY.
+           REWRITE BIER-TRAILER-RECORD
+               INVALID KEY
+                   PERFORM 0901-TRAILER-FILE-ERROR
+           END-REWRITE.
+           IF WS-FOUND-PREV
+               DISPLAY "BIER.TRL UPDATED - LAST TIMESTAMP RESTORED TO "
+                       "THE REMAINING ENTRY AT " BTRL-LAST-TIMESTAMP
+                       UPON TERM
+           ELSE
+               DISPLAY "BIER.TRL UPDATED - NO ENTRIES REMAIN FOR "
+                       TRIM(WS-USER-ID) UPON TERM
+           END-IF.
+      *    walks BIER.FILE backward from the deleted key looking for
+      *    this user's next-most-recent remaining entry, so
+      *    BTRL-LAST-TIMESTAMP reflects what is actually still on
+      *    file instead of being zeroed out from under the same-day
+      *    logic in bier.cob.
+       0245-FIND-PREVIOUS-ENTRY.
+           MOVE 0 TO BTRL-LAST-TIMESTAMP.
+           MOVE "N" TO WS-FOUND-PREV-SW.
+           MOVE "N" TO WS-PREV-EOF-SW.
+           MOVE WS-DELETED-TIMESTAMP TO BIER-TIMESTAMP-NUMERIC.
+      *    START KEY IS LESS THAN positions the file AT the record
+      *    satisfying the condition (the greatest surviving key below
+      *    the deleted one, if any), and that positioned record is
+      *    what the following READ (forward direction) retrieves - a
+      *    READ PREVIOUS from that same position would instead step
+      *    one record further back, skipping the very record we want.
+      *    So the first read after START has to be a READ NEXT to
+      *    land on the positioned record itself; only if that record
+      *    belongs to someone else does 0246 keep walking backward
+      *    with READ PREVIOUS looking for this user's entry.
+           START BIER KEY IS LESS THAN BIER-TIMESTAMP-NUMERIC
+               INVALID KEY
+                   MOVE "Y" TO WS-PREV-EOF-SW
+           END-START.
+           IF NOT WS-PREV-EOF
+               READ BIER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-PREV-EOF-SW
+               END-READ
+               IF NOT WS-PREV-EOF AND BIER-USER-ID = WS-USER-ID
+                   MOVE BIER-TIMESTAMP-NUMERIC TO BTRL-LAST-TIMESTAMP
+                   MOVE "Y" TO WS-FOUND-PREV-SW
+               END-IF
+           END-IF.
+           PERFORM 0246-SCAN-PREVIOUS-ENTRY
+               UNTIL WS-FOUND-PREV OR WS-PREV-EOF.
+       0246-SCAN-PREVIOUS-ENTRY.
+           READ BIER PREVIOUS RECORD
+               AT END
+                   MOVE "Y" TO WS-PREV-EOF-SW
+           END-READ.
+           IF NOT WS-PREV-EOF
+               IF BIER-USER-ID = WS-USER-ID
+                   MOVE BIER-TIMESTAMP-NUMERIC TO BTRL-LAST-TIMESTAMP
+                   MOVE "Y" TO WS-FOUND-PREV-SW
+               END-IF
+           END-IF.
+       0900-FILE-ERROR.
+           CALL "FSTATMSG" USING FILE-STAT WS-FSTAT-MESSAGE
+               WS-FSTAT-IS-ERROR.
+           DISPLAY "BIER.FILE ERROR: " WS-FSTAT-MESSAGE " (STATUS "
+                   FILE-STAT ")" UPON TERM.
+           PERFORM 0095-RELEASE-LOCK.
+           MOVE 16 TO RETURN-CODE.
+           GO TO 9999-EXIT.
+       0901-TRAILER-FILE-ERROR.
+           CALL "FSTATMSG" USING TRL-STAT WS-FSTAT-MESSAGE
+               WS-FSTAT-IS-ERROR.
+           DISPLAY "BIER.TRL ERROR: " WS-FSTAT-MESSAGE " (STATUS "
+                   TRL-STAT ")" UPON TERM.
+           PERFORM 0095-RELEASE-LOCK.
+           MOVE 16 TO RETURN-CODE.
+           GO TO 9999-EXIT.
+       9999-EXIT.
+           STOP RUN.
