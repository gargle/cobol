@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIER-SETTLE.
+      * cobc -x -Wall bier-settle.cob -T bier-settle.lst
+      *
+      * rolls up BIER.RND by buyer/recipient pair so shared tabs can
+      * be settled instead of tracked on paper.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS TERM.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIER-ROUND ASSIGN TO "BIER.RND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RND-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIER-ROUND.
+       01  ROUND-LINE                             PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  ROUND-LINE-FIELDS.
+           03  RL-TIMESTAMP                       PIC X(14).
+           03  RL-BUYER-ID                        PIC X(08).
+           03  RL-RECIPIENT-ID                     PIC X(08).
+           03  RL-ROUND-COUNT                     PIC 9(02).
+       01  TAB-TOTALS-TABLE.
+           03  TAB-TOTALS OCCURS 60 TIMES INDEXED BY TAB-IDX.
+               05  TAB-BUYER                       PIC X(08).
+               05  TAB-RECIPIENT                   PIC X(08).
+               05  TAB-COUNT                       PIC 9(04).
+       77  RND-STAT                                PIC X(02).
+       77  WS-TABLE-COUNT                         PIC 9(03) VALUE 0.
+       77  WS-SEARCH-IDX                          PIC 9(03).
+       77  WS-FOUND-SW                            PIC X(01).
+           88  WS-FOUND-YES                       VALUE "Y".
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT BIER-ROUND.
+           IF RND-STAT NOT = "00"
+               DISPLAY "NO ROUNDS LOGGED YET" UPON TERM
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 0020-READ-FILE
+               UNTIL RND-STAT = "10".
+           CLOSE BIER-ROUND.
+           PERFORM 0300-DISPLAY-REPORT.
+           GO TO 9999-EXIT.
+       0020-READ-FILE.
+           READ BIER-ROUND
+               AT END
+                   MOVE "10" TO RND-STAT
+               NOT AT END
+                   PERFORM 0100-TALLY-ROUND
+           END-READ.
+       0100-TALLY-ROUND.
+           UNSTRING ROUND-LINE DELIMITED BY ALL SPACE
+               INTO RL-TIMESTAMP RL-BUYER-ID RL-RECIPIENT-ID
+                    RL-ROUND-COUNT.
+           PERFORM 0110-FIND-TAB.
+           IF WS-FOUND-YES
+               ADD RL-ROUND-COUNT TO TAB-COUNT(WS-SEARCH-IDX)
+           ELSE
+               IF WS-TABLE-COUNT > 59
+                   DISPLAY "TAB-TOTALS TABLE IS FULL AT 60 PAIRS, "
+                           "CANNOT ADD " TRIM(RL-BUYER-ID) "/"
+                           TRIM(RL-RECIPIENT-ID) UPON TERM
+                   CLOSE BIER-ROUND
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 9999-EXIT
+               END-IF
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE RL-BUYER-ID TO TAB-BUYER(WS-TABLE-COUNT)
+               MOVE RL-RECIPIENT-ID TO TAB-RECIPIENT(WS-TABLE-COUNT)
+               MOVE RL-ROUND-COUNT TO TAB-COUNT(WS-TABLE-COUNT)
+           END-IF.
+       0110-FIND-TAB.
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE 1 TO WS-SEARCH-IDX.
+           PERFORM 0115-FIND-TAB-STEP
+               UNTIL WS-SEARCH-IDX > WS-TABLE-COUNT OR WS-FOUND-YES.
+       0115-FIND-TAB-STEP.
+           IF TAB-BUYER(WS-SEARCH-IDX) = RL-BUYER-ID
+                   AND TAB-RECIPIENT(WS-SEARCH-IDX) = RL-RECIPIENT-ID
+               MOVE "Y" TO WS-FOUND-SW
+           ELSE
+               ADD 1 TO WS-SEARCH-IDX
+           END-IF.
+       0300-DISPLAY-REPORT.
+           DISPLAY "ROUND SETTLEMENT" UPON TERM.
+           DISPLAY "----------------" UPON TERM.
+           MOVE 1 TO WS-SEARCH-IDX.
+           PERFORM 0310-DISPLAY-TAB-LINE
+               UNTIL WS-SEARCH-IDX > WS-TABLE-COUNT.
+       0310-DISPLAY-TAB-LINE.
+           DISPLAY TRIM(TAB-RECIPIENT(WS-SEARCH-IDX))
+                   " OWES " TRIM(TAB-BUYER(WS-SEARCH-IDX))
+                   " " TAB-COUNT(WS-SEARCH-IDX) " ROUND(S)" UPON TERM.
+           ADD 1 TO WS-SEARCH-IDX.
+       9999-EXIT.
+           STOP RUN.
