@@ -1,21 +1,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
       * cobc -x -Wall hello-world.cob -T hello-world.lst -Xref
+      *
+      * used as the morning terminal-connectivity check, so a blank
+      * ACCEPT (an operator hitting Enter too fast) gets a few retries
+      * instead of an abend, and every successful check is logged to
+      * HELLO.LOG so we have a record of which terminals were checked.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "HELLO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STAT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                             PIC X(96).
        WORKING-STORAGE SECTION.
        77  WS-NAME                                PIC X(64).            here we store our name
+       77  WS-RETRY-COUNT                          PIC 9(01) VALUE 0.
+       77  WS-MAX-RETRIES                          PIC 9(01) VALUE 3.
+       77  AUDIT-STAT                              PIC X(02).
+       01  WS-CURRENT-DATE-DATA.
+           03  WS-CURRENT-DATE                    PIC 9(08).
+           03  WS-CURRENT-TIME                    PIC 9(08).
        PROCEDURE DIVISION.
        0000-MAIN.
+      *    an operator who hits Enter before typing a name gets a
+      *    couple more tries instead of an immediate abend
            DISPLAY "WHAT'S YOUR NAME : " WITH NO ADVANCING.
            ACCEPT WS-NAME.
-           IF WS-NAME = SPACES THEN
-               GO TO 9999-ABNORMAL-END.
+           IF WS-NAME = SPACES
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > WS-MAX-RETRIES
+                   GO TO 9999-ABNORMAL-END
+               END-IF
+               DISPLAY "NAME CANNOT BE BLANK, TRY AGAIN."
+               GO TO 0000-MAIN
+           END-IF.
            DISPLAY "HELLO " TRIM(WS-NAME) "!".
+           PERFORM 0100-WRITE-AUDIT-RECORD.
        9999-EXIT.
            STOP RUN WITH ERROR STATUS 0.
        9999-ABNORMAL-END.
+           DISPLAY "NO NAME ENTERED AFTER " WS-MAX-RETRIES
+                   " RETRIES, ABORTING.".
            STOP RUN WITH ERROR STATUS 255.
+       0100-WRITE-AUDIT-RECORD.
+           MOVE CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-CURRENT-TIME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   TRIM(WS-NAME) DELIMITED BY SIZE
+               INTO AUDIT-LINE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STAT = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
